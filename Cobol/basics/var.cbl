@@ -1,6 +1,65 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. VAR-COB1.
+ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT GRADE-INPUT-FILE ASSIGN TO GRADEDD
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-GRADE-IN-STATUS.
+     SELECT GRADE-REPORT-FILE ASSIGN TO GRADERPT
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-GRADE-RPT-STATUS.
+     SELECT MAILING-INPUT-FILE ASSIGN TO MAILDD
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-MAIL-IN-STATUS.
+     SELECT MAILING-LABEL-FILE ASSIGN TO MAILLBL
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-MAIL-LBL-STATUS.
+     SELECT GROWTH-INPUT-FILE ASSIGN TO GROWDD
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-GROW-IN-STATUS.
+     SELECT GROWTH-REPORT-FILE ASSIGN TO GROWRPT
+     ORGANIZATION IS SEQUENTIAL
+     FILE STATUS WS-GROW-RPT-STATUS.
 DATA DIVISION.
+ FILE SECTION.
+ FD GRADE-INPUT-FILE.
+ 01 GRADE-INPUT-REC.
+   05 GRADE-IN-STUDENT-ID PIC X(9).
+   05 GRADE-IN-SCORE      PIC 9(3).
+ FD GRADE-REPORT-FILE.
+ 01 GRADE-REPORT-REC.
+   05 RPT-STUDENT-ID   PIC X(9).
+   05 FILLER           PIC X(2) VALUE SPACES.
+   05 RPT-SCORE         PIC 9(3).
+   05 FILLER           PIC X(2) VALUE SPACES.
+   05 RPT-PASS-FAIL     PIC X(4).
+   05 FILLER           PIC X(2) VALUE SPACES.
+   05 RPT-LETTER-GRADE  PIC X(1).
+ FD MAILING-INPUT-FILE.
+ 01 MAILING-INPUT-REC.
+   05 MAIL-IN-NAME PIC X(20).
+   05 MAIL-IN-PIN  PIC 9(5).
+ FD MAILING-LABEL-FILE.
+ 01 MAILING-LABEL-REC.
+   05 LBL-FIRST-NAME PIC X(20).
+   05 LBL-LAST-NAME  PIC X(20).
+   05 LBL-PIN        PIC 9(5).
+ FD GROWTH-INPUT-FILE.
+ 01 GROWTH-INPUT-REC.
+   05 GROW-IN-STATE-UT   PIC X(30).
+   05 GROW-IN-POPULATION PIC 9(9).
+   05 GROW-IN-GROWTH-PER PIC S9(9).
+   05 GROW-IN-CYCLES     PIC 9(2).
+ FD GROWTH-REPORT-FILE.
+ 01 GROWTH-REPORT-REC.
+   05 RPT-GROW-STATE-UT      PIC X(30).
+   05 FILLER                 PIC X(2) VALUE SPACES.
+   05 RPT-GROW-BASE-POP      PIC Z(8)9.
+   05 FILLER                 PIC X(2) VALUE SPACES.
+   05 RPT-GROW-CYCLES        PIC Z9.
+   05 FILLER                 PIC X(2) VALUE SPACES.
+   05 RPT-GROW-PROJECTED-POP PIC Z(8)9.
  WORKING-STORAGE SECTION.
    01 WS-BASIC-VAR.
      05 WS-INT  PIC 9(3) VALUE 01.
@@ -14,19 +73,55 @@ DATA DIVISION.
      05 WS-NAME PIC X(20).
      05 WS-PIN  PIC 9(5).
     01 WS-ADDRESS-NEW REDEFINES WS-ADDRESS PIC X(20).
+*> WS-NUM2 THRU WS-NUM4 ALSO DRIVE THE COMPOUND GROWTH CALCULATOR
+*> BELOW (SEE H-PARA / K-READ-GROW-PARA): WS-NUM2 (COMP-1) HOLDS
+*> GROWTH-PER AS A SINGLE-PRECISION FRACTIONAL RATE, WS-NUM3 (COMP-2)
+*> ACCUMULATES THE COMPOUNDED POPULATION IN DOUBLE PRECISION, AND
+*> WS-NUM4 (COMP-3) HOLDS THE FINAL ROUNDED WHOLE-NUMBER PROJECTION
+*> (THE PER-CYCLE LOOP COUNTER IS WS-GROW-CYCLE-IDX, BELOW - NOT
+*> WS-NUM1, SINCE GROW-IN-CYCLES CAN EXCEED WS-NUM1'S 2-DIGIT RANGE).
     01 WS-NUM1 PIC 9(2) USAGE IS COMP VALUE 24.
     01 WS-NUM2 USAGE IS COMP-1  VALUE 24.
     01 WS-NUM3 USAGE IS COMP-2 VALUE 24.
-    01 WS-NUM4 PIC 9(2) USAGE IS COMP-3 VALUE 24.
+    01 WS-NUM4 PIC 9(9) USAGE IS COMP-3 VALUE 24.
     01 WS-TABLE.
       05 WS-A OCCURS 3 TIMES INDEXED BY I.
          10 WS-B PIC A(2).
          10 WS-C OCCURS 2 TIMES INDEXED BY J.
             15 WS-D PIC X(3).
     COPY abc.
-    01 WS-MARK.
+    01 WS-MARK PIC 9(3).
       88 PASS VALUES ARE 041 THRU 100.
       88 FAIL VALUES ARE 000 THRU 40.
+    01 WS-FIRSTNAME PIC X(20).
+    01 WS-GRADE-IN-STATUS  PIC X(2).
+    01 WS-GRADE-RPT-STATUS PIC X(2).
+    01 WS-GRADE-EOF PIC X(1) VALUE 'N'.
+      88 GRADE-EOF-N VALUE 'N'.
+      88 GRADE-EOF-Y VALUE 'Y'.
+    01 WS-MAIL-IN-STATUS  PIC X(2).
+    01 WS-MAIL-LBL-STATUS PIC X(2).
+    01 WS-MAIL-EOF PIC X(1) VALUE 'N'.
+      88 MAIL-EOF-N VALUE 'N'.
+      88 MAIL-EOF-Y VALUE 'Y'.
+    01 WS-GRADE-COUNTS.
+      05 WS-PASS-COUNT PIC 9(5) VALUE ZERO.
+      05 WS-FAIL-COUNT PIC 9(5) VALUE ZERO.
+    01 WS-MAIL-FULLNAME PIC X(20).
+    01 WS-GROW-IN-STATUS  PIC X(2).
+    01 WS-GROW-RPT-STATUS PIC X(2).
+    01 WS-GROW-EOF PIC X(1) VALUE 'N'.
+      88 GROW-EOF-N VALUE 'N'.
+      88 GROW-EOF-Y VALUE 'Y'.
+*> DEDICATED LOOP COUNTER FOR K-READ-GROW-PARA - KEPT SEPARATE FROM
+*> WS-NUM1 (PIC 9(2)) SINCE GROW-IN-CYCLES CAN LEGALLY REACH 99 AND
+*> A 2-DIGIT COUNTER WOULD WRAP BEFORE THE VARYING TEST COULD FIRE.
+    01 WS-GROW-CYCLE-IDX PIC 9(3) USAGE IS COMP.
+*> ROUNDING RESIDUAL FOR THE PROJECTION BELOW GETS ITS OWN FIELD -
+*> WS-ADEC (PIC PPP999) ONLY HOLDS VALUES UNDER 0.001 AND IS ALREADY
+*> USED BY THE PLAIN ASSUMED-DECIMAL DEMO IN A-PARA; A GENUINE
+*> ROUNDING RESIDUAL CAN EASILY EXCEED THAT RANGE AND OVERFLOW IT.
+    01 WS-GROW-RESIDUAL PIC 9V9(6) USAGE IS COMP-3.
 PROCEDURE DIVISION.
     PERFORM A-PARA.
     A-PARA.
@@ -40,6 +135,9 @@ PROCEDURE DIVISION.
     DISPLAY 'ASSUMED DECIMAL: ', WS-ADEC. 
     ACCEPT WS-DATE FROM DATE.
     DISPLAY 'DATE: ', WS-DATE.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    DISPLAY 'RUN DATE: ', WS-RUN-DATE, ' RUN TIME: ', WS-RUN-TIME.
     DISPLAY '* INITIALIZATION *'
     DISPLAY 'BEFORE INIT: ', WS-ADDRESS.
     INITIALIZE WS-NAME REPLACING NUMERIC DATA BY 00 ALPHANUMERIC DATA BY 'UNKNOWN'.
@@ -76,13 +174,10 @@ PROCEDURE DIVISION.
       ELSE
         DISPLAY 'IT IS ZERO'
       END-IF.
-    DISPLAY 'CONDITIONAL LEVEL 88/EVALUATE'.
-    MOVE 085 TO WS-MARK.
-    DISPLAY WS-MARK.
-    IF PASS
-         DISPLAY 'PASSED'.
-    IF FAIL
-         DISPLAY 'FAILED'.
+    DISPLAY 'CONDITIONAL LEVEL 88/EVALUATE - STUDENT GRADING BATCH'.
+    PERFORM I-OPEN-GRADE-PARA.
+    PERFORM I-READ-GRADE-PARA UNTIL GRADE-EOF-Y.
+    PERFORM I-CLOSE-GRADE-PARA.
     PERFORM G-PARA THROUGH Z-PARA.
          
     G-PARA.
@@ -91,7 +186,7 @@ PROCEDURE DIVISION.
     MOVE 00 TO WS-INT.
     DISPLAY ' COUNT NO OF CHARECTERS'.
     INSPECT WS-NAME TALLYING WS-INT FOR ALL CHARACTERS.
-    DISPLAY 'NO OF CHAR: ', WS-INT. 
+    DISPLAY 'NO OF CHAR: ', WS-INT.
     MOVE 00 TO WS-INT.
     INSPECT WS-NAME TALLYING WS-INT FOR ALL 'AN'
     DISPLAY 'NO OF AN: ', WS-INT.
@@ -108,17 +203,11 @@ PROCEDURE DIVISION.
            NOT ON OVERFLOW DISPLAY 'NOT OVERFLOW'
     END-STRING.
     DISPLAY WS-NAME,WS-INT.
-    DISPLAY '* UNSTRING *' 
-    MOVE 0 TO WS-INT.
-    UNSTRING WS-NAME DELIMITED BY 'a'
-             INTO WS-FIRSTNAME,WS-NAME 
-             WITH POINTER WS-INT
-             ON OVERFLOW DISPLAY 'OVERFLOW'
-             NOT ON OVERFLOW DISPLAY 'NOT OVERFLOW'
-    END-UNSTRING.
-    DISPLAY WS-FIRSTNAME, ' ', WS-NAME.
-    DISPLAY WS-INT.
-    
+    DISPLAY '* UNSTRING - MAILING LABEL FEED *'.
+    PERFORM J-OPEN-MAIL-PARA.
+    PERFORM J-READ-MAIL-PARA UNTIL MAIL-EOF-Y.
+    PERFORM J-CLOSE-MAIL-PARA.
+
     H-PARA.
     DISPLAY '* TABLE/ARRAYS *'.
     MOVE '12ABCDEF34GHIJKL56MNOPQR' TO WS-TABLE.
@@ -145,8 +234,140 @@ PROCEDURE DIVISION.
         AT END DISPLAY 'NOT FOUND'
         WHEN WS-A(I) = 'A'
             DISPLAY 'LETTER FOUND'
-    END-SEARCH.    
+    END-SEARCH.
+    DISPLAY '* COMPOUND GROWTH CALCULATOR - CENSUS GROWTH-PER PROJECTION *'.
+    PERFORM K-OPEN-GROW-PARA.
+    PERFORM K-READ-GROW-PARA UNTIL GROW-EOF-Y.
+    PERFORM K-CLOSE-GROW-PARA.
     Z-PARA.
     STOP RUN.
+      *> THE PARAGRAPHS BELOW ARE ONLY EVER REACHED VIA EXPLICIT PERFORM
+      *> (FROM F-PARA, G-PARA AND H-PARA) - KEPT AFTER Z-PARA'S STOP RUN
+      *> SO "PERFORM G-PARA THROUGH Z-PARA" DOES NOT SWEEP THEM UP AND
+      *> RE-RUN THEM A SECOND TIME.
+    I-OPEN-GRADE-PARA.
+    OPEN INPUT GRADE-INPUT-FILE.
+    OPEN OUTPUT GRADE-REPORT-FILE.
+    IF WS-GRADE-IN-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING GRADE INPUT FILE ' WS-GRADE-IN-STATUS
+        SET GRADE-EOF-Y TO TRUE
+    END-IF.
+    IF WS-GRADE-RPT-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING GRADE REPORT FILE ' WS-GRADE-RPT-STATUS
+        SET GRADE-EOF-Y TO TRUE
+    END-IF.
+
+    I-READ-GRADE-PARA.
+    READ GRADE-INPUT-FILE
+        AT END
+            SET GRADE-EOF-Y TO TRUE
+        NOT AT END
+            MOVE GRADE-IN-SCORE TO WS-MARK
+            MOVE GRADE-IN-STUDENT-ID TO RPT-STUDENT-ID
+            MOVE GRADE-IN-SCORE TO RPT-SCORE
+            IF PASS
+                MOVE 'PASS' TO RPT-PASS-FAIL
+                ADD 1 TO WS-PASS-COUNT
+                EVALUATE TRUE
+                    WHEN GRADE-IN-SCORE >= 90
+                        MOVE 'A' TO RPT-LETTER-GRADE
+                    WHEN GRADE-IN-SCORE >= 75
+                        MOVE 'B' TO RPT-LETTER-GRADE
+                    WHEN GRADE-IN-SCORE >= 60
+                        MOVE 'C' TO RPT-LETTER-GRADE
+                    WHEN OTHER
+                        MOVE 'D' TO RPT-LETTER-GRADE
+                END-EVALUATE
+            ELSE
+                MOVE 'FAIL' TO RPT-PASS-FAIL
+                MOVE 'F' TO RPT-LETTER-GRADE
+                ADD 1 TO WS-FAIL-COUNT
+            END-IF
+            WRITE GRADE-REPORT-REC
+    END-READ.
+
+    I-CLOSE-GRADE-PARA.
+    CLOSE GRADE-INPUT-FILE.
+    CLOSE GRADE-REPORT-FILE.
+    DISPLAY 'GRADING REPORT: PASS ' WS-PASS-COUNT ' FAIL ' WS-FAIL-COUNT.
+
+    J-OPEN-MAIL-PARA.
+    OPEN INPUT MAILING-INPUT-FILE.
+    OPEN OUTPUT MAILING-LABEL-FILE.
+    IF WS-MAIL-IN-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING MAILING INPUT FILE ' WS-MAIL-IN-STATUS
+        SET MAIL-EOF-Y TO TRUE
+    END-IF.
+    IF WS-MAIL-LBL-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING MAILING LABEL FILE ' WS-MAIL-LBL-STATUS
+        SET MAIL-EOF-Y TO TRUE
+    END-IF.
+
+    J-READ-MAIL-PARA.
+    READ MAILING-INPUT-FILE
+        AT END
+            SET MAIL-EOF-Y TO TRUE
+        NOT AT END
+            MOVE 1 TO WS-INT
+            MOVE SPACES TO WS-FIRSTNAME
+            MOVE MAIL-IN-NAME TO WS-MAIL-FULLNAME
+            UNSTRING WS-MAIL-FULLNAME DELIMITED BY SPACE
+                     INTO WS-FIRSTNAME, WS-NAME
+                     WITH POINTER WS-INT
+                     ON OVERFLOW DISPLAY 'OVERFLOW'
+                     NOT ON OVERFLOW DISPLAY 'NOT OVERFLOW'
+            END-UNSTRING
+            MOVE WS-FIRSTNAME TO LBL-FIRST-NAME
+            MOVE WS-NAME TO LBL-LAST-NAME
+            MOVE MAIL-IN-PIN TO LBL-PIN
+            DISPLAY LBL-FIRST-NAME, ' ', LBL-LAST-NAME
+            WRITE MAILING-LABEL-REC
+    END-READ.
+
+    J-CLOSE-MAIL-PARA.
+    CLOSE MAILING-INPUT-FILE.
+    CLOSE MAILING-LABEL-FILE.
+
+    K-OPEN-GROW-PARA.
+    OPEN INPUT GROWTH-INPUT-FILE.
+    OPEN OUTPUT GROWTH-REPORT-FILE.
+    IF WS-GROW-IN-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING GROWTH INPUT FILE ' WS-GROW-IN-STATUS
+        SET GROW-EOF-Y TO TRUE
+    END-IF.
+    IF WS-GROW-RPT-STATUS NOT = '00'
+        DISPLAY 'VAR-COB1 ERROR OPENING GROWTH REPORT FILE ' WS-GROW-RPT-STATUS
+        SET GROW-EOF-Y TO TRUE
+    END-IF.
+
+    K-READ-GROW-PARA.
+    READ GROWTH-INPUT-FILE
+        AT END
+            SET GROW-EOF-Y TO TRUE
+        NOT AT END
+            COMPUTE WS-NUM2 = GROW-IN-GROWTH-PER / 10000
+            MOVE GROW-IN-POPULATION TO WS-NUM3
+            PERFORM VARYING WS-GROW-CYCLE-IDX FROM 1 BY 1
+                    UNTIL WS-GROW-CYCLE-IDX > GROW-IN-CYCLES
+                COMPUTE WS-NUM3 = WS-NUM3 * (1 + WS-NUM2)
+            END-PERFORM
+            COMPUTE WS-NUM4 ROUNDED = WS-NUM3
+            COMPUTE WS-GROW-RESIDUAL =
+                    FUNCTION ABS(WS-NUM3 - WS-NUM4) / WS-NUM3
+                ON SIZE ERROR
+                    MOVE ZERO TO WS-GROW-RESIDUAL
+            END-COMPUTE
+            DISPLAY 'PROJECTED POP: ', WS-NUM4,
+                    ' ROUNDING RESIDUAL: ', WS-GROW-RESIDUAL
+            MOVE GROW-IN-STATE-UT   TO RPT-GROW-STATE-UT
+            MOVE GROW-IN-POPULATION TO RPT-GROW-BASE-POP
+            MOVE GROW-IN-CYCLES     TO RPT-GROW-CYCLES
+            MOVE WS-NUM4            TO RPT-GROW-PROJECTED-POP
+            WRITE GROWTH-REPORT-REC
+    END-READ.
+
+    K-CLOSE-GROW-PARA.
+    CLOSE GROWTH-INPUT-FILE.
+    CLOSE GROWTH-REPORT-FILE.
 
 	
