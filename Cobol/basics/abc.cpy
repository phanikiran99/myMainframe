@@ -0,0 +1,6 @@
+      *> KEPT AS "ABC" FOR BACKWARD COMPATIBILITY WITH THE EXISTING
+      *> "COPY ABC." CALL SITE IN VAR-COB1 - FORWARDS TO THE SHARED
+      *> RUN-DATE COPYBOOK SO THIS PROGRAM GETS THE SAME CENTURY-SAFE
+      *> STRUCTURE EVERY OTHER PROGRAM IN THE SHOP USES.
+       COPY RUNDATE.
+       01  WS-COPY PIC X(40) VALUE 'RUN-DATE COPYBOOK (RUNDATE) VIA ABC'.
