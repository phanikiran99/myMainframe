@@ -0,0 +1,41 @@
+//CENSINIT JOB (ACCT),'CENSUS ONE-TIME SETUP',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP FOR THE CENSUS NIGHTLY STREAM (CENSUSJB) -     *
+//* RUN THIS ONCE, BEFORE CENSUSJB'S FIRST EXECUTION, TO DEFINE   *
+//* THE GDG BASES CENSUSJB ROLLS GENERATIONS ON TO:               *
+//*   CENSUS.CURSOR.CKPT   - ALSO SEEDED WITH AN EMPTY GENERATION *
+//*                          (0) SO STEP030'S CKPTINDD HAS        *
+//*                          SOMETHING TO ALLOCATE ON THE FIRST   *
+//*                          NIGHTLY RUN. DB2CURS TREATS A ZERO-  *
+//*                          LENGTH CHECKPOINT FILE THE SAME AS   *
+//*                          "NO CHECKPOINT YET" (SELECT OPTIONAL,*
+//*                          LOW-VALUES FALLBACK) - SEE           *
+//*                          DB2CURS.CBL - SO THE SEEDED          *
+//*                          GENERATION IS NEVER ACTUALLY READ    *
+//*                          FOR DATA, IT ONLY GIVES THE GDG A    *
+//*                          GENERATION (0) TO RESOLVE AGAINST.   *
+//*   CENSUS.SAMPLE.EXTRACT - WRITE-ONLY FROM STEP010'S           *
+//*                          PERSPECTIVE (EACH RUN ROLLS A NEW    *
+//*                          GENERATION FOR DOWNSTREAM PICKUP) -  *
+//*                          NO SEED GENERATION IS NEEDED.        *
+//*--------------------------------------------------------------*
+//*
+//DEFGDG   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(CENSUS.CURSOR.CKPT) -
+              LIMIT(10)                -
+              NOEMPTY                  -
+              SCRATCH)
+  DEFINE GDG (NAME(CENSUS.SAMPLE.EXTRACT) -
+              LIMIT(10)                  -
+              NOEMPTY                    -
+              SCRATCH)
+/*
+//*
+//SEEDGEN  EXEC PGM=IEFBR14
+//CKPTSEED DD   DSN=CENSUS.CURSOR.CKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
