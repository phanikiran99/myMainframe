@@ -0,0 +1,60 @@
+//CENSUSJB JOB (ACCT),'CENSUS NIGHTLY',CLASS=A,MSGCLASS=X,
+//         REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CENSUS BATCH STREAM                                  *
+//*   STEP010  READPS   - EXTRACT SAMPLE FOR DOWNSTREAM PICKUP    *
+//*   STEP020  DB2OPER  - LOAD/UPDATE CENSUS FROM THE STATE       *
+//*                       TRANSACTION FEED (CENSUS.TRANS.FEED -   *
+//*                       UNRELATED TO READPS'S GENERIC SAMPLE    *
+//*                       EXTRACT, WHICH CARRIES SAMPLE-DATA1/2,  *
+//*                       NOT CENSUS FIELDS)                      *
+//*   STEP030  DB2CURS  - REPORT CENSUS BY YEAR-OF-SUR RANGE      *
+//* STEP020 AND STEP030 ARE COND-GATED ON EVERY PRIOR STEP'S      *
+//* RETURN CODE SO A BAD EXTRACT OR LOAD STOPS THE STREAM BEFORE  *
+//* DB2CURS REPORTS AGAINST HALF-LOADED DATA.                     *
+//* PREREQUISITE - RUN CENSINIT ONCE, BEFORE THIS STREAM'S FIRST  *
+//* EXECUTION, TO DEFINE THE CKPT GDG BASE AND SEED GENERATION    *
+//* (0) THAT STEP030'S CKPTINDD BELOW RESOLVES AGAINST.           *
+//*--------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=READPS
+//STEPLIB  DD   DSN=CENSUS.LOAD,DISP=SHR
+//FILEDD1  DD   DSN=CENSUS.SAMPLE.KSDS,DISP=SHR
+//LOOKUPDD DD   DUMMY
+//* EXTRACTDD ROLLS A NEW GDG GENERATION EVERY NIGHTLY RUN - SEE THE
+//* CKPT GDG BELOW IN STEP030 FOR THE SAME PATTERN - SO THIS RUN'S
+//* EXTRACT NEVER COLLIDES WITH A STILL-CATALOGED PRIOR GENERATION.
+//EXTRACTDD DD  DSN=CENSUS.SAMPLE.EXTRACT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//AUDITDD  DD   DSN=CENSUS.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//* SKIP THE LOAD STEP IF THE EXTRACT CAME BACK WITH A BAD RC
+//* TRANSDD IS THE STATE TRANSACTION FEED (86-BYTE STATE-TRANS-REC -
+//* SEE DB2OPER.CBL), MAINTAINED SEPARATELY FROM READPS'S SAMPLE
+//* EXTRACT ABOVE; THE TWO FILES HAVE UNRELATED LAYOUTS AND PURPOSES.
+//STEP020  EXEC PGM=DB2OPER,COND=(4,GE,STEP010)
+//STEPLIB  DD   DSN=CENSUS.LOAD,DISP=SHR
+//TRANSDD  DD   DSN=CENSUS.TRANS.FEED,DISP=SHR
+//MODEDD   DD   DUMMY
+//ERRLOGDD DD   DSN=CENSUS.ERRORLOG,DISP=MOD
+//AUDITDD  DD   DSN=CENSUS.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//* SKIP THE REPORT IF EITHER THE EXTRACT OR THE LOAD WENT BAD,
+//* SO WE NEVER REPORT OFF HALF-LOADED CENSUS DATA
+//STEP030  EXEC PGM=DB2CURS,COND=((4,GE,STEP010),(4,GE,STEP020))
+//STEPLIB  DD   DSN=CENSUS.LOAD,DISP=SHR
+//CTLDD    DD   DSN=CENSUS.CURSOR.CONTROL,DISP=SHR
+//* CKPTINDD CHAINS FROM THE PRIOR NIGHT'S CKPTOUTDD VIA THE GDG
+//* BASE - GENERATION (0) IS "LAST SUCCESSFULLY CATALOGED", (+1)
+//* IS THE NEW GENERATION THIS RUN ROLLS IN ON NORMAL COMPLETION.
+//CKPTINDD DD   DSN=CENSUS.CURSOR.CKPT(0),DISP=SHR
+//CKPTOUTDD DD  DSN=CENSUS.CURSOR.CKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//AUDITDD  DD   DSN=CENSUS.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
