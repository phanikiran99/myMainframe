@@ -1,57 +1,237 @@
-      *SAMPLE PROGRAM TO READ FILE AND DISPLAY IN SPOOL                 00010004
-       IDENTIFICATION DIVISION.                                         00020000
-       PROGRAM-ID. READPS.                                              00030005
-      *ENVIRONMENTAL STARTS HERE                                        00040004
-       ENVIRONMENT DIVISION.                                            00050000
-          INPUT-OUTPUT SECTION.                                         00060000
-          FILE-CONTROL.                                                 00070000
-           SELECT SAMPLE ASSIGN TO FILEDD1                              00080006
-           ORGANIZATION IS SEQUENTIAL                                   00090023
-           FILE STATUS WS-IN1.                                          00100014
-      *DATA DIVISION STARTS HERE                                        00110004
-       DATA DIVISION.                                                   00120000
-          FILE SECTION.                                                 00130000
-      *FILE DEFINITION                                                  00140004
-          FD SAMPLE.                                                    00150004
-          01 SAMPLE-FILE.                                               00160009
-             05 SAMPLE-DATA1 PIC A(20).                                 00170010
-             05 SAMPLE-DATA2 PIC A(30).                                 00180010
-             05 FILLER PIC X(30).                                       00181024
-          WORKING-STORAGE SECTION.                                      00190000
-      *WORKING STORAGE VARIABLE FOR FILES                               00200004
-          77 WS-IN1 PIC X(2).                                           00201016
-          01 WS-FILE.                                                   00210009
-             05 WS-DATA1 PIC A(20).                                     00220010
-             05 WS-DATA2 PIC A(30).                                     00230010
-             05 FILLER PIC X(30).                                       00231024
-          01 WS-EOF PIC X(01) VALUE 'N'.                                00240013
-             88 WS-EOF-N VALUE 'N'.                                     00250013
-             88 WS-EOF-Y VALUE 'Y'.                                     00260017
-      *ACTUAL PROCESS STARTS HERE.                                      00270004
-       PROCEDURE DIVISION.                                              00280000
-           DISPLAY 'PROGRAM STARTED'                                    00281021
-           PERFORM 000-OPEN-PARA.                                       00290012
-           PERFORM 001-READ-PARA  UNTIL WS-EOF-Y.                       00300012
-           PERFORM 003-CLOSE-PARA.                                      00320012
-           STOP RUN.                                                    00330012
-       000-OPEN-PARA.                                                   00340012
-           DISPLAY 'IN OPEN PARA'                                       00341022
-           OPEN INPUT SAMPLE.                                           00350012
-           DISPLAY WS-IN1 'FILE STATUS'.                                00360022
-           IF WS-IN1 NOT = '00'                                         00370012
-             SET WS-EOF-Y TO TRUE                                       00380012
-           END-IF.                                                      00390012
-       001-READ-PARA.                                                   00400012
-           DISPLAY 'IN READ PARA'                                       00401025
-           READ SAMPLE                                                  00410019
-             AT END                                                     00420020
-                MOVE 'Y' TO WS-EOF                                      00430020
-             NOT AT END                                                 00440020
-                MOVE SAMPLE-FILE TO WS-FILE.                            00441026
-                PERFORM 002-ACTION-PARA.                                00450020
-       002-ACTION-PARA.                                                 00470012
-           DISPLAY 'IN ACTION PARA'                                     00471025
-           DISPLAY WS-FILE.                                             00480018
-       003-CLOSE-PARA.                                                  00490012
-           CLOSE SAMPLE.                                                00500018
-
\ No newline at end of file
+      *SAMPLE PROGRAM TO READ FILE AND DISPLAY IN SPOOL                 00000010
+        IDENTIFICATION DIVISION.                                        00000020
+        PROGRAM-ID. READPS.                                             00000030
+      *ENVIRONMENTAL STARTS HERE                                        00000040
+        ENVIRONMENT DIVISION.                                           00000050
+          INPUT-OUTPUT SECTION.                                         00000060
+          FILE-CONTROL.                                                 00000070
+      *SAMPLE IS A VSAM KSDS KEYED ON SAMPLE-DATA1. ACCESS IS DYNAMIC SO00000080
+      *001-READ-PARA CAN STILL WALK IT SEQUENTIALLY WHILE               00000090
+      *005-KEYED-LOOKUP-PARA CAN START/READ-NEXT AGAINST A SINGLE KEY.  00000100
+            SELECT SAMPLE ASSIGN TO FILEDD1                             00000110
+            ORGANIZATION IS INDEXED                                     00000120
+            ACCESS MODE IS DYNAMIC                                      00000130
+            RECORD KEY IS SAMPLE-DATA1                                  00000140
+            FILE STATUS WS-IN1.                                         00000150
+            SELECT EXTRACT-FILE ASSIGN TO EXTRACTDD                     00000160
+            ORGANIZATION IS SEQUENTIAL                                  00000170
+            FILE STATUS WS-EXT1.                                        00000180
+            SELECT OPTIONAL LOOKUP-KEY-FILE ASSIGN TO LOOKUPDD          00000190
+            ORGANIZATION IS SEQUENTIAL                                  00000210
+            FILE STATUS WS-LKP1.                                        00000220
+            SELECT AUDIT-LOG-FILE ASSIGN TO AUDITDD                     00000223
+            ORGANIZATION IS SEQUENTIAL                                  00000224
+            FILE STATUS WS-AUDITLOG-STATUS.                             00000225
+      *DATA DIVISION STARTS HERE                                        00000230
+        DATA DIVISION.                                                  00000240
+          FILE SECTION.                                                 00000250
+      *FILE DEFINITION                                                  00000260
+          FD SAMPLE.                                                    00000270
+          01 SAMPLE-FILE.                                               00000280
+              05 SAMPLE-DATA1 PIC A(20).                                00000290
+              05 SAMPLE-DATA2 PIC A(30).                                00000300
+              05 FILLER PIC X(30).                                      00000310
+      *TRL-ID IS LOADED WITH HIGH-VALUES, NOT A PRINTABLE KEY, SO IT     00000315
+      *COLLATES AFTER EVERY REAL SAMPLE-DATA1 KEY REGARDLESS OF VALUE - 00000316
+      *SAMPLE IS A KSDS AND READ SAMPLE NEXT RECORD RETURNS ROWS IN KEY 00000317
+      *ORDER, SO THIS TRAILER RECORD IS GUARANTEED TO BE THE LAST ROW   00000318
+      *READ NO MATTER WHAT REAL KEYS EXIST IN THE FILE.                 00000319
+          01 TRAILER-RECORD REDEFINES SAMPLE-FILE.                      00000320
+              05 TRL-ID PIC X(20).                                      00000330
+              05 TRL-RECORD-COUNT PIC 9(9).                             00000340
+              05 FILLER PIC X(41).                                      00000350
+      *EXTRACT FILE FOR RECORDS SELECTED IN 002-ACTION-PARA             00000360
+          FD EXTRACT-FILE.                                              00000370
+          01 EXTRACT-REC.                                               00000380
+              05 EXT-DATA1 PIC A(20).                                   00000390
+              05 EXT-DATA2 PIC A(30).                                   00000400
+      *OPTIONAL SINGLE-KEY LOOKUP REQUEST, SEE 005-KEYED-LOOKUP-PARA    00000410
+          FD LOOKUP-KEY-FILE.                                           00000420
+          01 LOOKUP-KEY-REC.                                            00000430
+              05 LKP-KEY PIC A(20).                                     00000440
+      *AUDIT LOG - SHARED ACROSS DB2OPER/DB2CURS/READPS - AUDITLOG.CPY  00000445
+          FD AUDIT-LOG-FILE.                                            00000446
+          COPY AUDITLOG.                                                00000447
+          WORKING-STORAGE SECTION.                                      00000450
+      *RUN-DATE STAMP, SHARED ACROSS THE SHOP - SEE RUNDATE.CPY.        00000455
+           COPY RUNDATE.                                                00000456
+      *SHARED AUDIT-LOG STAGING FIELDS, SEE AUDITWS.CPY.                00000457
+           COPY AUDITWS.                                                00000458
+          77 WS-AUDITLOG-STATUS PIC X(2).                               00000459
+      *WORKING STORAGE VARIABLE FOR FILES                               00000460
+          77 WS-IN1 PIC X(2).                                           00000470
+              88 FS-OK VALUE '00'.                                      00000480
+              88 FS-EOF VALUE '10'.                                     00000490
+              88 FS-FILE-NOT-FOUND VALUE '35'.                          00000500
+              88 FS-BAD-ORGANIZATION VALUE '37'.                        00000510
+          77 WS-EXT1 PIC X(2).                                          00000520
+          77 WS-LKP1 PIC X(2).                                          00000530
+          01 WS-FILE.                                                   00000540
+              05 WS-DATA1 PIC A(20).                                    00000550
+              05 WS-DATA2 PIC A(30).                                    00000560
+              05 FILLER PIC X(30).                                      00000570
+          01 WS-EOF PIC X(01) VALUE 'N'.                                00000580
+              88 WS-EOF-N VALUE 'N'.                                    00000590
+              88 WS-EOF-Y VALUE 'Y'.                                    00000600
+          01 WS-EXPECTED-COUNT PIC 9(9) VALUE ZERO.                     00000610
+          01 WS-ACTUAL-COUNT PIC 9(9) VALUE ZERO.                       00000620
+          01 WS-TRAILER-SEEN PIC X(01) VALUE 'N'.                       00000621
+              88 WS-TRAILER-SEEN-N VALUE 'N'.                           00000622
+              88 WS-TRAILER-SEEN-Y VALUE 'Y'.                           00000623
+          01 WS-LOOKUP-KEY PIC A(20) VALUE SPACES.                      00000630
+      *ACTUAL PROCESS STARTS HERE.                                      00000640
+        PROCEDURE DIVISION.                                             00000650
+            DISPLAY 'PROGRAM STARTED'                                   00000660
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        00000662
+           ACCEPT WS-RUN-TIME FROM TIME                                 00000664
+           MOVE 'READPS' TO WS-AUDLOG-PROGRAM                           00000666
+            PERFORM 000-OPEN-PARA.                                      00000670
+            IF WS-EOF-N                                                 00000680
+                PERFORM 005-KEYED-LOOKUP-PARA                           00000700
+                PERFORM 001-READ-PARA  UNTIL WS-EOF-Y                   00000690
+            END-IF.                                                     00000710
+            PERFORM 003-CLOSE-PARA.                                     00000720
+            STOP RUN.                                                   00000730
+        000-OPEN-PARA.                                                  00000740
+            DISPLAY 'IN OPEN PARA'                                      00000750
+            OPEN INPUT SAMPLE.                                          00000760
+           OPEN EXTEND AUDIT-LOG-FILE.                                  00000761
+           IF WS-AUDITLOG-STATUS NOT = '00'                             00000762
+               DISPLAY 'ERROR/OPEN/AUDIT-LOG-FILE'                      00000763
+               DISPLAY 'FILE STATUS:' WS-AUDITLOG-STATUS                00000764
+      *NO WRITE-AUDIT-LOG-PARA HERE - THE AUDIT LOG ITSELF FAILED TO   00000765
+      *OPEN, SO THERE IS NOWHERE TO WRITE THE ENTRY TO. STILL FLAG THE 00000766
+      *STEP SO THE JCL COND GATING CATCHES IT.                         00000767
+               MOVE 16 TO RETURN-CODE                                   00000768
+           END-IF.                                                      00000769
+            OPEN OUTPUT EXTRACT-FILE.                                   00000770
+           IF WS-EXT1 NOT = '00'                                        00000771
+               DISPLAY 'ERROR/OPEN/EXTRACT-FILE'                        00000772
+               DISPLAY 'FILE STATUS:' WS-EXT1                           00000773
+      *AUDIT-LOG-FILE IS OPENED ABOVE BEFORE THIS CHECK RUNS, SO THE    00000773A
+      *WRITE-AUDIT-LOG-PARA CALL BELOW IS SAFE - UNLESS THE LOG ITSELF  00000773B
+      *FAILED TO OPEN, IN WHICH CASE THERE IS AGAIN NOWHERE TO WRITE    00000773F
+      *THE ENTRY TO AND ONLY THE RETURN-CODE FLAG IS SET.               00000773G
+               IF WS-AUDITLOG-STATUS = '00'                             00000773H
+                   MOVE '000-OPEN-PARA' TO WS-AUDLOG-PARAGRAPH          00000773C
+                   MOVE WS-EXT1 TO WS-AUDLOG-STATUS                     00000773D
+                   PERFORM WRITE-AUDIT-LOG-PARA                         00000773E
+               END-IF                                                   00000773I
+               MOVE 16 TO RETURN-CODE                                   00000773J
+           END-IF.                                                      00000779
+            DISPLAY WS-IN1 'FILE STATUS'.                               00000780
+            EVALUATE TRUE                                               00000790
+                WHEN FS-OK                                              00000800
+                    CONTINUE                                            00000810
+                WHEN FS-FILE-NOT-FOUND                                  00000820
+                    DISPLAY 'READPS ERROR - SAMPLE FILE NOT FOUND'      00000830
+              MOVE '000-OPEN-PARA' TO WS-AUDLOG-PARAGRAPH               00000833
+              MOVE WS-IN1 TO WS-AUDLOG-STATUS                           00000836
+              PERFORM WRITE-AUDIT-LOG-PARA                              00000838
+                    MOVE 16 TO RETURN-CODE                              00000840
+                    SET WS-EOF-Y TO TRUE                                00000850
+                WHEN FS-BAD-ORGANIZATION                                00000860
+                          DISPLAY 'READPS ERROR - SAMPLE FILE BAD ORG'  00000870
+              MOVE '000-OPEN-PARA' TO WS-AUDLOG-PARAGRAPH               00000873
+              MOVE WS-IN1 TO WS-AUDLOG-STATUS                           00000876
+              PERFORM WRITE-AUDIT-LOG-PARA                              00000878
+                    MOVE 16 TO RETURN-CODE                              00000880
+                    SET WS-EOF-Y TO TRUE                                00000890
+                WHEN OTHER                                              00000900
+                          DISPLAY 'READPS ERROR OPENING SAMPLE ' WS-IN1 00000910
+              MOVE '000-OPEN-PARA' TO WS-AUDLOG-PARAGRAPH               00000913
+              MOVE WS-IN1 TO WS-AUDLOG-STATUS                           00000916
+              PERFORM WRITE-AUDIT-LOG-PARA                              00000918
+                    MOVE 16 TO RETURN-CODE                              00000920
+                    SET WS-EOF-Y TO TRUE                                00000930
+            END-EVALUATE.                                               00000940
+        001-READ-PARA.                                                  00000950
+            DISPLAY 'IN READ PARA'                                      00000960
+            READ SAMPLE NEXT RECORD                                     00000970
+              AT END                                                    00000980
+                 MOVE 'Y' TO WS-EOF                                     00000990
+              NOT AT END                                                00001000
+                 IF TRL-ID = HIGH-VALUES                                00001010
+                    MOVE TRL-RECORD-COUNT TO WS-EXPECTED-COUNT          00001020
+                    SET WS-TRAILER-SEEN-Y TO TRUE                       00001021
+                    SET WS-EOF-Y TO TRUE                                00001030
+                 ELSE                                                   00001040
+                    ADD 1 TO WS-ACTUAL-COUNT                            00001050
+                    MOVE SAMPLE-FILE TO WS-FILE                         00001060
+                    PERFORM 002-ACTION-PARA                             00001070
+                 END-IF                                                 00001080
+            END-READ.                                                   00001090
+        002-ACTION-PARA.                                                00001100
+            DISPLAY 'IN ACTION PARA'                                    00001110
+            DISPLAY WS-FILE.                                            00001120
+            IF SAMPLE-DATA1 NOT = SPACES                                00001130
+                MOVE SAMPLE-DATA1 TO EXT-DATA1                          00001140
+                MOVE SAMPLE-DATA2 TO EXT-DATA2                          00001150
+                WRITE EXTRACT-REC                                       00001160
+            END-IF.                                                     00001170
+        003-CLOSE-PARA.                                                 00001180
+            CLOSE SAMPLE.                                               00001190
+            CLOSE EXTRACT-FILE.                                         00001200
+           CLOSE AUDIT-LOG-FILE.                                        00001205
+            IF WS-TRAILER-SEEN-N                                        00001201
+                DISPLAY 'READPS TRUNCATED FILE - NO TRAILER RECORD '    00001202
+                        'FOUND - ACTUAL ' WS-ACTUAL-COUNT               00001203
+               MOVE '003-CLOSE-PARA' TO WS-AUDLOG-PARAGRAPH             00001204
+               MOVE 'NOTRAILR' TO WS-AUDLOG-STATUS                      00001205
+               PERFORM WRITE-AUDIT-LOG-PARA                             00001206
+                MOVE 16 TO RETURN-CODE                                  00001207
+            ELSE IF WS-EXPECTED-COUNT NOT = WS-ACTUAL-COUNT               00001210
+                DISPLAY 'READPS CONTROL-TOTAL MISMATCH - EXPECTED '     00001230
+                        WS-EXPECTED-COUNT ' ACTUAL ' WS-ACTUAL-COUNT    00001240
+               MOVE '003-CLOSE-PARA' TO WS-AUDLOG-PARAGRAPH             00001243
+               MOVE 'CTLTOTAL' TO WS-AUDLOG-STATUS                      00001246
+               PERFORM WRITE-AUDIT-LOG-PARA                             00001248
+                MOVE 16 TO RETURN-CODE                                  00001250
+            ELSE                                                        00001260
+           DISPLAY 'READPS RECORD COUNT ' WS-ACTUAL-COUNT               00001270
+                 ' RUN DATE ' WS-RUN-DATE                               00001272
+            END-IF                                                      00001274
+            END-IF.                                                     00001280
+      *KEYED LOOKUP PATH AGAINST THE SAMPLE KSDS, KEYED ON SAMPLE-DATA1.00001290
+      *RUNS BEFORE THE SEQUENTIAL PASS BELOW - A ONE-KEY LOOK-UP DOES  00001300
+      *NOT HAVE TO SCAN THE WHOLE FILE. THE KSDS IS THEN REPOSITIONED  00001301
+      *TO ITS FIRST RECORD SO THE SEQUENTIAL PASS STILL SEES EVERY ROW.00001302
+        005-KEYED-LOOKUP-PARA.                                          00001320
+            OPEN INPUT LOOKUP-KEY-FILE.                                 00001330
+            IF WS-LKP1 = '00'                                           00001340
+                READ LOOKUP-KEY-FILE                                    00001350
+                    AT END                                              00001360
+                        CONTINUE                                        00001370
+                    NOT AT END                                          00001380
+                        MOVE LKP-KEY TO WS-LOOKUP-KEY                   00001390
+                END-READ                                                00001400
+                CLOSE LOOKUP-KEY-FILE                                   00001410
+            END-IF.                                                     00001420
+            IF WS-LOOKUP-KEY NOT = SPACES                               00001430
+                MOVE WS-LOOKUP-KEY TO SAMPLE-DATA1                      00001440
+                START SAMPLE KEY IS >= SAMPLE-DATA1                     00001450
+                    INVALID KEY                                         00001460
+                           DISPLAY 'KEY NOT FOUND: ' WS-LOOKUP-KEY      00001470
+                    NOT INVALID KEY                                     00001480
+                        READ SAMPLE NEXT RECORD                         00001490
+                            AT END                                      00001500
+                                DISPLAY 'READPS LOOKUP KEY NOT FOUND: ' 00001510
+                                        WS-LOOKUP-KEY                   00001520
+                            NOT AT END                                  00001530
+                          DISPLAY 'READPS LOOKUP RESULT ' SAMPLE-FILE   00001540
+                        END-READ                                        00001550
+                END-START                                               00001560
+                CLOSE SAMPLE                                            00001561
+                OPEN INPUT SAMPLE                                       00001562
+                IF WS-IN1 NOT = '00'                                    00001563
+                    DISPLAY 'ERROR/REOPEN/SAMPLE'                       00001564
+                    DISPLAY 'FILE STATUS:' WS-IN1                       00001565
+                    MOVE '005-KEYED-LOOKUP' TO WS-AUDLOG-PARAGRAPH      00001566
+                    MOVE WS-IN1 TO WS-AUDLOG-STATUS                     00001567
+                    PERFORM WRITE-AUDIT-LOG-PARA                        00001568
+                    MOVE 16 TO RETURN-CODE                              00001569
+                    SET WS-EOF-Y TO TRUE                                00001570
+                END-IF                                                  00001571
+            END-IF.                                                     00001572
+      *SHARED AUDIT-LOG APPEND PARAGRAPH - SEE AUDITPRC.CPY.            00001580
+           COPY AUDITPRC.                                               00001590
