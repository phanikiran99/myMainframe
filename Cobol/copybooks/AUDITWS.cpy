@@ -0,0 +1,10 @@
+      *> WORKING-STORAGE STAGING FIELDS FOR WRITE-AUDIT-LOG-PARA (SEE
+      *> AUDITPRC.CPY). SET WS-AUDLOG-PROGRAM ONCE, NEAR THE TOP OF THE
+      *> RUN; THEN BEFORE EACH PERFORM OF WRITE-AUDIT-LOG-PARA SET
+      *> WS-AUDLOG-PARAGRAPH AND WS-AUDLOG-STATUS (A FILE STATUS CODE OR
+      *> AN EDITED SQLCODE - ANYTHING DISPLAYABLE IN 9 CHARACTERS).
+       01  WS-AUDIT-LOG-FIELDS.
+           05 WS-AUDLOG-PROGRAM    PIC X(8).
+           05 WS-AUDLOG-PARAGRAPH  PIC X(20).
+           05 WS-AUDLOG-STATUS     PIC X(9).
+           05 WS-AUDLOG-TIMESTAMP  PIC X(26).
