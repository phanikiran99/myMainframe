@@ -0,0 +1,11 @@
+      *> APPENDS ONE ENTRY TO THE SHARED AUDIT LOG (AUDIT-LOG-FILE /
+      *> AUDITDD). CALLERS MUST SET WS-AUDLOG-PROGRAM, WS-AUDLOG-
+      *> PARAGRAPH, AND WS-AUDLOG-STATUS (SEE AUDITWS.CPY) BEFORE
+      *> PERFORMING THIS PARAGRAPH - THE TIMESTAMP IS STAMPED HERE.
+       WRITE-AUDIT-LOG-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDLOG-TIMESTAMP.
+           MOVE WS-AUDLOG-PROGRAM     TO AUDLOG-PROGRAM.
+           MOVE WS-AUDLOG-PARAGRAPH   TO AUDLOG-PARAGRAPH.
+           MOVE WS-AUDLOG-STATUS      TO AUDLOG-STATUS-CODE.
+           MOVE WS-AUDLOG-TIMESTAMP   TO AUDLOG-TIMESTAMP.
+           WRITE AUDIT-LOG-REC.
