@@ -0,0 +1,17 @@
+      *> SHARED CENTURY-SAFE RUN-DATE / RUN-TIME STRUCTURE.
+      *> COPY THIS INTO WORKING-STORAGE, THEN POPULATE IT WITH
+      *>     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+      *>     ACCEPT WS-RUN-TIME FROM TIME
+      *> SO EVERY PROGRAM'S REPORTS, EXTRACTS, AND AUDIT LOG RECORDS
+      *> CARRY THE SAME, COMPARABLE RUN-DATE STAMP.
+       01  WS-RUN-DATE-STAMP.
+           05 WS-RUN-DATE.
+              10 WS-RUN-CENTURY      PIC 9(2).
+              10 WS-RUN-YEAR         PIC 9(2).
+              10 WS-RUN-MONTH        PIC 9(2).
+              10 WS-RUN-DAY          PIC 9(2).
+           05 WS-RUN-TIME.
+              10 WS-RUN-HOURS        PIC 9(2).
+              10 WS-RUN-MINUTES      PIC 9(2).
+              10 WS-RUN-SECONDS      PIC 9(2).
+              10 WS-RUN-HUNDREDTHS   PIC 9(2).
