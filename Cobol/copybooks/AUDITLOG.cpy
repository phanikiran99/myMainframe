@@ -0,0 +1,10 @@
+      *> SHARED AUDIT-LOG RECORD, WRITTEN BY WRITE-AUDIT-LOG-PARA (SEE
+      *> AUDITPRC.CPY) IN DB2OPER, DB2CURS, AND READPS SO THERE IS ONE
+      *> PLACE OPERATIONS LOOKS FOR "WHAT WENT WRONG LAST NIGHT" INSTEAD
+      *> OF THREE DIFFERENT PER-PROGRAM CONVENTIONS. COPY THIS INTO AN
+      *> FD AUDIT-LOG-FILE IN THE FILE SECTION.
+       01  AUDIT-LOG-REC.
+           05 AUDLOG-PROGRAM      PIC X(8).
+           05 AUDLOG-PARAGRAPH    PIC X(20).
+           05 AUDLOG-STATUS-CODE  PIC X(9).
+           05 AUDLOG-TIMESTAMP    PIC X(26).
