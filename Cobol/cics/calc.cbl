@@ -1,63 +1,203 @@
 000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. PROGAB54.                                            00020002
+000200 PROGRAM-ID. PROGAB54.                                            00020000
 000300 DATA DIVISION.                                                   00030000
 000400 FILE SECTION.                                                    00040000
 000500 WORKING-STORAGE SECTION.                                         00050000
-000501 COPY DFHAID.                                                     00050107
-000502 COPY DFHBMSCA.                                                   00050207
-000510 COPY MAPAB54.                                                    00051003
-000520 01 WS-STRING PIC A(75).                                          00052003
-000530 01 WS-N1     PIC 99999.                                          00053003
-000540 01 WS-N2     PIC 99999.                                          00054003
-000550 01 WS-AD     PIC 999999.                                         00055003
-000560 01 WS-SU     PIC S9(6).                                          00056003
-000570 01 WS-MU     PIC 9(10).                                          00057003
-000580 01 WS-DI     PIC 9(10).                                          00058003
-000600 01 WS-MESSAGE PIC X(40).                                         00060000
-000700 01 WS-LENGTH  PIC S9(4) COMP.                                    00070000
-000800 PROCEDURE DIVISION.                                              00080000
-000900 A000-MAIN-PARA.                                                  00090000
-            IF EIBAID = DFHPF12 THEN                                    00091010
-            EXEC CICS                                                   00092010
-              RETURN                                                    00093010
-            END-EXEC.                                                   00094010
-            IF EIBCALEN = 0                                             00095010
-001000      MOVE LOW-VALUES TO MAPCALO.                                 00100006
-001010      PERFORM SEND-MAP-PARA.                                      00101006
-001020      PERFORM RECV-MAP-PARA.                                      00102006
-001030      PERFORM COMPUTE-PARA.                                       00103006
-001040      PERFORM SEND-MAP-PARA.                                      00104006
-001050      PERFORM CLOSE-PARA.                                         00105006
-001060 SEND-MAP-PARA.                                                   00106003
-                 EXEC CICS SEND MAP('MAPCAL')                           00106112
-                           MAPSET('MAPAB54')                            00106212
-                           ERASE                                        00106312
-                           FREEKB                                       00106412
-                 END-EXEC.                                              00106513
-001070*     EXEC CICS                                                   00107012
-001080*         SEND MAP('MAPCAL') MAPSET('MAPAB54') FROM MAPCALO       00108012
-001090*     END-EXEC.                                                   00109012
-001100 RECV-MAP-PARA.                                                   00110003
-001200      EXEC CICS                                                   00120003
-001300       RECEIVE MAP('MAPCAL') MAPSET('MAPAB54') INTO (MAPCALI)     00130005
-001400      END-EXEC.                                                   00140003
-001500 COMPUTE-PARA.                                                    00150003
-001600      MOVE NUMONEI TO WS-N1.                                      00160003
-001700      MOVE NUMTWOI TO WS-N2.                                      00170003
-001710*     ADDITION                                                    00171003
-001800      ADD NUMONEI TO NUMTWOI GIVING WS-AD.                        00180003
-001900*     SUBTRACTION                                                 00190003
-002000      SUBTRACT NUMTWOI FROM NUMONEI GIVING WS-SU.                 00200003
-002100*     MULTIPLY                                                    00210003
-002200      MULTIPLY NUMONEI BY NUMTWOI GIVING WS-MU.                   00220003
-002300*     DIVISION                                                    00230003
-002400      DIVIDE NUMONEI INTO NUMTWOI GIVING WS-DI.                   00240003
-002500      MOVE WS-AD TO ADDRESO.                                      00250004
-002600      MOVE WS-SU TO SUBRESO.                                      00260004
-002700      MOVE WS-MU TO MULRESO.                                      00270004
-002800      MOVE WS-DI TO DIVRESO.                                      00280004
-002900 CLOSE-PARA.                                                      00290003
-003000      EXEC CICS                                                   00300003
-003100         RETURN                                                   00310003
-003200      END-EXEC.                                                   00320003
-
+000600 COPY DFHAID.                                                     00060000
+000700 COPY DFHBMSCA.                                                   00070000
+000800 COPY MAPAB54.                                                    00080000
+000900 01 WS-STRING PIC A(75).                                          00090000
+001000 01 WS-N1     PIC 99999.                                          00100000
+001100 01 WS-N2     PIC 99999.                                          00110000
+001200 01 WS-AD     PIC 999999.                                         00120000
+001300 01 WS-SU     PIC S9(6).                                          00130000
+001400 01 WS-MU     PIC 9(10).                                          00140000
+001500 01 WS-DI     PIC 9(10).                                          00150000
+001600 01 WS-PCT    PIC 9(10).                                          00160000
+001700 01 WS-EXP    PIC 9(10).                                          00170000
+001800 01 WS-MESSAGE PIC X(40).                                         00180000
+001900 01 WS-LENGTH  PIC S9(4) COMP.                                    00190000
+002000 01 WS-VALID-INPUT PIC X(01) VALUE 'Y'.                           00200000
+002100    88 WS-INPUT-OK VALUE 'Y'.                                     00210000
+002200    88 WS-INPUT-BAD VALUE 'N'.                                    00220000
+002300 01 WS-USERID PIC X(08).                                          00230000
+002400 01 WS-TSQ-NAME.                                                  00240000
+002500    05 FILLER PIC X(02) VALUE 'CL'.                               00250000
+002600    05 WS-TSQ-TERM PIC X(04).                                     00260000
+002700 01 WS-LOG-REC.                                                   00270000
+002800    05 LOG-USERID PIC X(08).                                      00280000
+002900    05 LOG-N1     PIC 9(05).                                      00290000
+003000    05 LOG-N2     PIC 9(05).                                      00300000
+003100    05 LOG-OPER   PIC X(01).                                      00310000
+003200    05 LOG-RESULT PIC S9(10).                                     00320000
+003210    05 LOG-RUN-DATE PIC 9(08).                                    00321000
+003300 01 WS-COMMAREA.                                                  00330000
+003400    05 WS-RUNNING-TOTAL  PIC S9(10) COMP-3 VALUE ZERO.            00340000
+003500    05 WS-LOG-ITEM-COUNT PIC S9(04) COMP VALUE ZERO.              00350000
+003510* RUN-DATE STAMP, SHARED ACROSS THE SHOP - SEE RUNDATE.CPY.       00351000
+003520    COPY RUNDATE.                                                 00352000
+003600 LINKAGE SECTION.                                                 00360000
+003700 01 DFHCOMMAREA.                                                  00370000
+003800    05 CA-RUNNING-TOTAL  PIC S9(10) COMP-3.                       00380000
+003900    05 CA-LOG-ITEM-COUNT PIC S9(04) COMP.                         00390000
+004000 PROCEDURE DIVISION.                                              00400000
+004100 A000-MAIN-PARA.                                                  00410000
+004110     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        00411000
+004120     ACCEPT WS-RUN-TIME FROM TIME                                 00412000
+004200      IF EIBCALEN NOT = 0                                         00420000
+004300          MOVE DFHCOMMAREA TO WS-COMMAREA                         00430000
+004400      END-IF.                                                     00440000
+004500      EXEC CICS                                                   00450000
+004600          ASSIGN USERID(WS-USERID)                                00460000
+004700      END-EXEC.                                                   00470000
+004800      MOVE EIBTRMID TO WS-TSQ-TERM.                               00480000
+004900      IF WS-USERID = SPACES                                       00490000
+005000          MOVE 'NOT SIGNED ON - ACCESS DENIED' TO WS-MESSAGE      00500000
+005100          MOVE LOW-VALUES TO MAPCALO                              00510000
+005200          MOVE WS-MESSAGE TO MSGO                                 00520000
+005300          PERFORM SEND-MAP-PARA                                   00530000
+005400          EXEC CICS                                               00540000
+005500              RETURN                                              00550000
+005600          END-EXEC                                                00560000
+005700      ELSE                                                        00570000
+005800          IF EIBAID = DFHPF12                                     00580000
+005900              EXEC CICS                                           00590000
+006000                  RETURN                                          00600000
+006100              END-EXEC                                            00610000
+006200          END-IF                                                  00620000
+006300          IF EIBAID = DFHPF3                                      00630000
+006400              PERFORM RECALL-PARA                                 00640000
+006500          ELSE                                                    00650000
+006600              IF EIBCALEN = 0                                     00660000
+006700                  MOVE LOW-VALUES TO MAPCALO                      00670000
+006800              END-IF                                              00680000
+006900              PERFORM SEND-MAP-PARA                               00690000
+007000              PERFORM RECV-MAP-PARA                               00700000
+007100              IF WS-INPUT-OK                                      00710000
+007200                  PERFORM COMPUTE-PARA                            00720000
+007300              ELSE                                                00730000
+007400                  MOVE WS-MESSAGE TO MSGO                         00740000
+007500              END-IF                                              00750000
+007600              PERFORM SEND-MAP-PARA                               00760000
+007700          END-IF                                                  00770000
+007800      END-IF.                                                     00780000
+007900      PERFORM CLOSE-PARA.                                         00790000
+008000 SEND-MAP-PARA.                                                   00800000
+008100             EXEC CICS SEND MAP('MAPCAL')                         00810000
+008200                       MAPSET('MAPAB54')                          00820000
+008250                       FROM(MAPCALO)                              00825000
+008300                       ERASE                                      00830000
+008400                       FREEKB                                     00840000
+008500             END-EXEC.                                            00850000
+008900 RECV-MAP-PARA.                                                   00890000
+009000      EXEC CICS                                                   00900000
+009100       RECEIVE MAP('MAPCAL') MAPSET('MAPAB54') INTO (MAPCALI)     00910000
+009200      END-EXEC.                                                   00920000
+009300      MOVE 'Y' TO WS-VALID-INPUT.                                 00930000
+009400      MOVE SPACES TO WS-MESSAGE.                                  00940000
+009500      IF NUMONEI NOT NUMERIC OR NUMTWOI NOT NUMERIC               00950000
+009600          MOVE 'N' TO WS-VALID-INPUT                              00960000
+009700          MOVE 'ENTER NUMERIC VALUES IN BOTH NUMBER FIELDS'       00970000
+009800                  TO WS-MESSAGE                                   00980000
+009900      END-IF.                                                     00990000
+010000 COMPUTE-PARA.                                                    01000000
+010100      MOVE NUMONEI TO WS-N1.                                      01010000
+010200      MOVE NUMTWOI TO WS-N2.                                      01020000
+010300*    ADDITION                                                     01030000
+010400      ADD NUMONEI TO NUMTWOI GIVING WS-AD.                        01040000
+010500*    SUBTRACTION                                                  01050000
+010600      SUBTRACT NUMTWOI FROM NUMONEI GIVING WS-SU.                 01060000
+010700*    MULTIPLY                                                     01070000
+010800      MULTIPLY NUMONEI BY NUMTWOI GIVING WS-MU.                   01080000
+010900*    DIVISION, GUARDED AGAINST DIVIDE BY ZERO AND OVERFLOW        01090000
+011000      DIVIDE NUMONEI INTO NUMTWOI GIVING WS-DI                    01100000
+011100          ON SIZE ERROR                                           01110000
+011200              MOVE ZERO TO WS-DI                                  01120000
+011300              MOVE 'DIVIDE BY ZERO OR OVERFLOW' TO WS-MESSAGE     01130000
+011400      END-DIVIDE.                                                 01140000
+011500      MOVE WS-AD TO ADDRESOO.                                      01150000
+011600      MOVE WS-SU TO SUBRESOO.                                      01160000
+011700      MOVE WS-MU TO MULRESOO.                                      01170000
+011800      MOVE WS-DI TO DIVRESOO.                                      01180000
+011900*    NEW OPERATIONS, SELECTED VIA THE OPERI OPERATION CODE FIELD  01190000
+012000      EVALUATE OPERI                                              01200000
+012100          WHEN 'P'                                                01210000
+012200              COMPUTE WS-PCT = (NUMONEI * NUMTWOI) / 100          01220000
+012300                  ON SIZE ERROR                                   01230000
+012400                      MOVE ZERO TO WS-PCT                         01240000
+012500                      MOVE 'PERCENTAGE OVERFLOW' TO WS-MESSAGE    01250000
+012600              END-COMPUTE                                         01260000
+012700              MOVE WS-PCT TO PCTRESOO                              01270000
+012800          WHEN 'E'                                                01280000
+012900              COMPUTE WS-EXP = NUMONEI ** NUMTWOI                 01290000
+013000                  ON SIZE ERROR                                   01300000
+013100                      MOVE ZERO TO WS-EXP                         01310000
+013200                      MOVE 'EXPONENT OVERFLOW' TO WS-MESSAGE      01320000
+013300              END-COMPUTE                                         01330000
+013400              MOVE WS-EXP TO EXPRESOO                              01340000
+013500          WHEN OTHER                                              01350000
+013600              CONTINUE                                            01360000
+013700      END-EVALUATE.                                               01370000
+013800*    RUNNING TOTAL CARRIED ACROSS INVOCATIONS VIA THE COMMAREA    01380000
+013900      ADD NUMTWOI TO WS-RUNNING-TOTAL.                            01390000
+014000      MOVE WS-RUNNING-TOTAL TO RUNTOTOO.                           01400000
+014100      PERFORM LOG-CALCULATION-PARA.                               01410000
+014200 LOG-CALCULATION-PARA.                                            01420000
+014210      MOVE WS-RUN-DATE TO LOG-RUN-DATE.                           01421000
+014300      MOVE WS-USERID TO LOG-USERID.                               01430000
+014400      MOVE WS-N1 TO LOG-N1.                                       01440000
+014500      MOVE WS-N2 TO LOG-N2.                                       01450000
+014600      IF OPERI = SPACES                                           01460000
+014700          MOVE 'A' TO LOG-OPER                                    01470000
+014800      ELSE                                                        01480000
+014900          MOVE OPERI TO LOG-OPER                                  01490000
+015000      END-IF.                                                     01500000
+015100      EVALUATE LOG-OPER                                           01510000
+015200          WHEN 'S' MOVE WS-SU TO LOG-RESULT                       01520000
+015300          WHEN 'M' MOVE WS-MU TO LOG-RESULT                       01530000
+015400          WHEN 'D' MOVE WS-DI TO LOG-RESULT                       01540000
+015500          WHEN 'P' MOVE WS-PCT TO LOG-RESULT                      01550000
+015600          WHEN 'E' MOVE WS-EXP TO LOG-RESULT                      01560000
+015700          WHEN OTHER MOVE WS-AD TO LOG-RESULT                     01570000
+015800      END-EVALUATE.                                               01580000
+015900      ADD 1 TO WS-LOG-ITEM-COUNT.                                 01590000
+016000      EXEC CICS                                                   01600000
+016100          WRITEQ TS QUEUE(WS-TSQ-NAME)                            01610000
+016200                    FROM(WS-LOG-REC)                              01620000
+016300                    LENGTH(LENGTH OF WS-LOG-REC)                  01630000
+016400                    ITEM(WS-LOG-ITEM-COUNT)                       01640000
+016500      END-EXEC.                                                   01650000
+016600 RECALL-PARA.                                                     01660000
+016700      MOVE LOW-VALUES TO MAPCALO.                                 01670000
+016800      IF WS-LOG-ITEM-COUNT = ZERO                                 01680000
+016900          MOVE 'NO PRIOR CALCULATION TO RECALL' TO WS-MESSAGE     01690000
+017000      ELSE                                                        01700000
+017100          EXEC CICS                                               01710000
+017200              READQ TS QUEUE(WS-TSQ-NAME)                         01720000
+017300                       INTO(WS-LOG-REC)                           01730000
+017400                       LENGTH(LENGTH OF WS-LOG-REC)               01740000
+017500                       ITEM(WS-LOG-ITEM-COUNT)                    01750000
+017600          END-EXEC                                                01760000
+017700          MOVE LOG-N1 TO NUMONEO                                  01770000
+017800          MOVE LOG-N2 TO NUMTWOO                                  01780000
+017900          MOVE LOG-OPER TO OPERO                                  01790000
+017910          EVALUATE LOG-OPER                                       01791000
+017920              WHEN 'S' MOVE LOG-RESULT TO SUBRESOO                 01792000
+017930              WHEN 'M' MOVE LOG-RESULT TO MULRESOO                 01793000
+017940              WHEN 'D' MOVE LOG-RESULT TO DIVRESOO                 01794000
+017950              WHEN 'P' MOVE LOG-RESULT TO PCTRESOO                 01795000
+017960              WHEN 'E' MOVE LOG-RESULT TO EXPRESOO                 01796000
+017970              WHEN OTHER MOVE LOG-RESULT TO ADDRESOO               01797000
+017980          END-EVALUATE                                            01798000
+018100          MOVE 'LAST RESULT RECALLED' TO WS-MESSAGE               01810000
+018200      END-IF.                                                     01820000
+018300      MOVE WS-MESSAGE TO MSGO.                                    01830000
+018400      PERFORM SEND-MAP-PARA.                                      01840000
+018500 CLOSE-PARA.                                                      01850000
+018600      MOVE WS-RUNNING-TOTAL TO CA-RUNNING-TOTAL.                  01860000
+018700      MOVE WS-LOG-ITEM-COUNT TO CA-LOG-ITEM-COUNT.                01870000
+018800      EXEC CICS                                                   01880000
+018900          RETURN TRANSID('AB54')                                  01890000
+019000                 COMMAREA(WS-COMMAREA)                            01900000
+019100                 LENGTH(LENGTH OF WS-COMMAREA)                    01910000
+019200      END-EXEC.                                                   01920000
