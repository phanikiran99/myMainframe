@@ -0,0 +1,21 @@
+000100*PHYSICAL/SYMBOLIC MAP SOURCE FOR THE PROGAB55 MAIN MENU          00010000
+000200*MAPMNU IS THE ONLY MAP IN THIS MAPSET                            00020000
+000300        PRINT NOGEN                                               00030000
+000400MAPAB55 DFHMSD TYPE=&SYSPARM,                                    X00040000
+000500              MODE=INOUT,                                        X00050000
+000600              LANG=COBOL,                                        X00060000
+000700              CTRL=FREEKB,                                       X00070000
+000800              TIOAPFX=YES                                         00080000
+000900MAPMNU  DFHMDI SIZE=(24,80)                                       00090000
+001000        DFHMDF POS=(01,01),LENGTH=19,ATTRB=(ASKIP,BRT),          X00100000
+001100              INITIAL='PROGAB55 MAIN MENU'                        00110000
+001200        DFHMDF POS=(03,01),LENGTH=16,ATTRB=ASKIP,                X00120000
+001300              INITIAL='1. CALCULATOR'                             00130000
+001400        DFHMDF POS=(04,01),LENGTH=20,ATTRB=ASKIP,                X00140000
+001500              INITIAL='2. CENSUS INQUIRY'                         00150000
+001600        DFHMDF POS=(06,01),LENGTH=17,ATTRB=ASKIP,                X00160000
+001700              INITIAL='SELECTION (1/2):'                          00170000
+001800OPTN    DFHMDF POS=(06,19),LENGTH=1,ATTRB=(NUM,UNPROT)            00180000
+001900MSG     DFHMDF POS=(23,01),LENGTH=40,ATTRB=(ASKIP,BRT)            00190000
+002000        DFHMSD TYPE=FINAL                                         00200000
+002100        END                                                       00210000
