@@ -0,0 +1,105 @@
+000100  IDENTIFICATION DIVISION.                                        00010000
+000200  PROGRAM-ID. PROGAB56.                                           00020000
+000300  DATA DIVISION.                                                  00030000
+000400  FILE SECTION.                                                   00040000
+000500  WORKING-STORAGE SECTION.                                        00050000
+000600  COPY DFHAID.                                                    00060000
+000700  COPY DFHBMSCA.                                                  00070000
+000800  COPY MAPAB56.                                                   00080000
+000900  01 WS-MESSAGE PIC X(40).                                        00090000
+001000  01 WS-STATE-UT PIC X(30).                                       00100000
+001100  EXEC SQL                                                        00110000
+001200  INCLUDE SQLCA                                                   00120000
+001300     END-EXEC.                                                    00130000
+001400*NULL-INDICATOR ARRAY, SAME ORDER AS DB2OPER'S DCLCENSUS-IND.     00140000
+001500  01  DCLCENSUS-IND.                                              00150000
+001600      10 IND-STATE-UT         PIC S9(4) COMP.                     00160000
+001700      10 IND-POPULATION       PIC S9(4) COMP.                     00170000
+001800      10 IND-GROWTH-PER       PIC S9(4) COMP.                     00180000
+001900      10 IND-RURAL-POP        PIC S9(4) COMP.                     00190000
+002000      10 IND-URBAN-POP        PIC S9(4) COMP.                     00200000
+002100      10 IND-YEAR-OF-SUR      PIC S9(4) COMP.                     00210000
+002200      10 IND-RATIO            PIC S9(4) COMP.                     00220000
+002300  01  DCLCENSUS.                                                  00230000
+002400      10 STATE-UT             PIC X(30).                          00240000
+002500      10 POPULATION           PIC S9(9) USAGE COMP.               00250000
+002600      10 GROWTH-PER           PIC S9(9) USAGE COMP.               00260000
+002700      10 RURAL-POP            PIC S9(9) USAGE COMP.               00270000
+002800      10 URBAN-POP            PIC S9(9) USAGE COMP.               00280000
+002900      10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.               00290000
+003000      10 RATIO                PIC S9(9) USAGE COMP.               00300000
+003100  PROCEDURE DIVISION.                                             00310000
+003200  A000-MAIN-PARA.                                                 00320000
+003300      IF EIBAID = DFHPF12                                         00330000
+003400          EXEC CICS                                               00340000
+003500              XCTL PROGRAM('PROGAB55')                            00350000
+003600          END-EXEC                                                00360000
+003700      END-IF.                                                     00370000
+003800      IF EIBCALEN = 0                                             00380000
+003900          MOVE LOW-VALUES TO MAPCIQO                              00390000
+004000      END-IF.                                                     00400000
+004100      PERFORM SEND-MAP-PARA.                                      00410000
+004200      PERFORM RECV-MAP-PARA.                                      00420000
+004300      IF STATI = SPACES                                           00430000
+004400          MOVE 'ENTER A STATE/UT NAME' TO WS-MESSAGE              00440000
+004500          MOVE WS-MESSAGE TO MSGO                                 00450000
+004600          PERFORM SEND-MAP-PARA                                   00460000
+004700      ELSE                                                        00470000
+004800          PERFORM INQUIRY-PARA                                    00480000
+004900          PERFORM SEND-MAP-PARA                                   00490000
+005000      END-IF.                                                     00500000
+005100      EXEC CICS                                                   00510000
+005200          RETURN TRANSID('AB56')                                  00520000
+005300      END-EXEC.                                                   00530000
+005400  SEND-MAP-PARA.                                                  00540000
+005500       EXEC CICS SEND MAP('CENSQ')                                00550000
+005600                 MAPSET('MAPAB56')                                00560000
+005650                 FROM(MAPCIQO)                                    00565000
+005700                 ERASE                                            00570000
+005800                 FREEKB                                           00580000
+005900       END-EXEC.                                                  00590000
+006000  RECV-MAP-PARA.                                                  00600000
+006100       EXEC CICS                                                  00610000
+006200        RECEIVE MAP('CENSQ') MAPSET('MAPAB56') INTO (MAPCIQI)     00620000
+006300       END-EXEC.                                                  00630000
+006400*SINGLE-ROW SELECT BY STATE-UT - SAME PATTERN AS DB2OPER'S        00640000
+006500*DELETE-PARA, FOLDED IN HERE FOR THE ONLINE INQUIRY.              00650000
+006600  INQUIRY-PARA.                                                   00660000
+006700      MOVE STATI TO WS-STATE-UT.                                  00670000
+006800      EXEC SQL                                                    00680000
+006900          SELECT STATE_UT,POPULATION,GROWTH_PER,RURAL_POP,        00690000
+007000                 URBAN_POP,YEAR_OF_SUR,RATIO                      00700000
+007100          INTO  :DCLCENSUS:DCLCENSUS-IND                          00710000
+007200           FROM CENSUS                                            00720000
+007300          WHERE STATE_UT = :WS-STATE-UT                           00730000
+007400      END-EXEC.                                                   00740000
+007500      IF SQLCODE = 0                                              00750000
+007600          MOVE STATE-UT TO STATO                                  00760000
+007700          MOVE POPULATION TO POPO                                 00770000
+007800          MOVE GROWTH-PER TO GROWO                                00780000
+007900          IF IND-RURAL-POP < 0                                    00790000
+008000              MOVE ZERO TO RURO                                   00800000
+008100          ELSE                                                    00810000
+008200              MOVE RURAL-POP TO RURO                              00820000
+008300          END-IF                                                  00830000
+008400          IF IND-URBAN-POP < 0                                    00840000
+008500              MOVE ZERO TO URBO                                   00850000
+008600          ELSE                                                    00860000
+008700              MOVE URBAN-POP TO URBO                              00870000
+008800          END-IF                                                  00880000
+008900          MOVE YEAR-OF-SUR TO YRO                                 00890000
+009000          MOVE RATIO TO RATO                                      00900000
+009100          MOVE 'RECORD FOUND' TO WS-MESSAGE                       00910000
+009200      ELSE                                                        00920000
+009300          MOVE LOW-VALUES TO MAPCIQO                              00930000
+009400          MOVE WS-STATE-UT TO STATO                               00940000
+009500          IF SQLCODE = 100                                        00950000
+009600              MOVE 'NO CENSUS RECORD FOR THAT STATE/UT'           00960000
+009700                      TO WS-MESSAGE                               00970000
+009800          ELSE                                                    00980000
+009900              DISPLAY 'ERROR/SELECT'                              00990000
+010000              DISPLAY 'SQL CODE:' SQLCODE                         01000000
+010100              MOVE 'ERROR RETRIEVING CENSUS RECORD' TO WS-MESSAGE 01010000
+010200          END-IF                                                  01020000
+010300      END-IF.                                                     01030000
+010400      MOVE WS-MESSAGE TO MSGO.                                    01040000
