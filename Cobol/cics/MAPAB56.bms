@@ -0,0 +1,35 @@
+000100*PHYSICAL/SYMBOLIC MAP SOURCE FOR THE CENSUS INQUIRY SCREEN       00010000
+000200*CENSQ IS THE ONLY MAP IN THIS MAPSET                             00020000
+000300        PRINT NOGEN                                               00030000
+000400MAPAB56 DFHMSD TYPE=&SYSPARM,                                    X00040000
+000500              MODE=INOUT,                                        X00050000
+000600              LANG=COBOL,                                        X00060000
+000700              CTRL=FREEKB,                                       X00070000
+000800              TIOAPFX=YES                                         00080000
+000900CENSQ   DFHMDI SIZE=(24,80)                                       00090000
+001000        DFHMDF POS=(01,01),LENGTH=14,ATTRB=(ASKIP,BRT),          X00100000
+001100              INITIAL='CENSUS INQUIRY'                            00110000
+001200        DFHMDF POS=(03,01),LENGTH=13,ATTRB=ASKIP,                X00120000
+001300              INITIAL='STATE/UT    :'                             00130000
+001400STAT    DFHMDF POS=(03,15),LENGTH=30,ATTRB=UNPROT                 00140000
+001500        DFHMDF POS=(05,01),LENGTH=14,ATTRB=ASKIP,                X00150000
+001600              INITIAL='POPULATION  :'                             00160000
+001700POP     DFHMDF POS=(05,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00170000
+001800        DFHMDF POS=(06,01),LENGTH=14,ATTRB=ASKIP,                X00180000
+001900              INITIAL='GROWTH PER  :'                             00190000
+002000GROW    DFHMDF POS=(06,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00200000
+002100        DFHMDF POS=(07,01),LENGTH=14,ATTRB=ASKIP,                X00210000
+002200              INITIAL='RURAL POP   :'                             00220000
+002300RUR     DFHMDF POS=(07,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00230000
+002400        DFHMDF POS=(08,01),LENGTH=14,ATTRB=ASKIP,                X00240000
+002500              INITIAL='URBAN POP   :'                             00250000
+002600URB     DFHMDF POS=(08,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00260000
+002700        DFHMDF POS=(09,01),LENGTH=14,ATTRB=ASKIP,                X00270000
+002800              INITIAL='YEAR OF SUR :'                             00280000
+002900YR      DFHMDF POS=(09,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00290000
+003000        DFHMDF POS=(10,01),LENGTH=14,ATTRB=ASKIP,                X00300000
+003100              INITIAL='RATIO       :'                             00310000
+003200RAT     DFHMDF POS=(10,18),LENGTH=9,ATTRB=(NUM,ASKIP)             00320000
+003300MSG     DFHMDF POS=(23,01),LENGTH=40,ATTRB=(ASKIP,BRT)            00330000
+003400        DFHMSD TYPE=FINAL                                         00340000
+003500        END                                                       00350000
