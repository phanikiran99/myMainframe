@@ -0,0 +1,83 @@
+000100*SYMBOLIC MAP FOR MAP MAPCAL, MAPSET MAPAB54                      00010000
+000200*GENERATED FROM MAPAB54.BMS - KEEP IN STEP WITH THE BMS SOURCE    00020000
+000300 01  MAPCALI.                                                     00030000
+000400     02 FILLER           PIC X(12).                               00040000
+000500     02 NUMONEL          PIC S9(4) COMP.                          00050000
+000600     02 NUMONEF          PIC X.                                   00060000
+000700     02 FILLER REDEFINES NUMONEF.                                 00070000
+000800        03 NUMONEA       PIC X.                                   00080000
+000900     02 NUMONEI          PIC 9(5).                                00090000
+001000     02 NUMTWOL          PIC S9(4) COMP.                          00100000
+001100     02 NUMTWOF          PIC X.                                   00110000
+001200     02 FILLER REDEFINES NUMTWOF.                                 00120000
+001300        03 NUMTWOA       PIC X.                                   00130000
+001400     02 NUMTWOI          PIC 9(5).                                00140000
+001500     02 OPERL            PIC S9(4) COMP.                          00150000
+001600     02 OPERF            PIC X.                                   00160000
+001700     02 FILLER REDEFINES OPERF.                                   00170000
+001800        03 OPERA         PIC X.                                   00180000
+001900     02 OPERI            PIC X(1).                                00190000
+001910     02 ADDRESOL         PIC S9(4) COMP.                          00191000
+001920     02 ADDRESOF         PIC X.                                   00192000
+001930     02 FILLER REDEFINES ADDRESOF.                                00193000
+001940        03 ADDRESOA      PIC X.                                   00194000
+001950     02 ADDRESOI         PIC 9(6).                                00195000
+001960     02 SUBRESOL         PIC S9(4) COMP.                          00196000
+001970     02 SUBRESOF         PIC X.                                   00197000
+001980     02 FILLER REDEFINES SUBRESOF.                                00198000
+001990        03 SUBRESOA      PIC X.                                   00199000
+002010     02 SUBRESOI         PIC S9(6).                               00201000
+002020     02 MULRESOL         PIC S9(4) COMP.                          00202000
+002030     02 MULRESOF         PIC X.                                   00203000
+002040     02 FILLER REDEFINES MULRESOF.                                00204000
+002050        03 MULRESOA      PIC X.                                   00205000
+002060     02 MULRESOI         PIC 9(10).                               00206000
+002070     02 DIVRESOL         PIC S9(4) COMP.                          00207000
+002080     02 DIVRESOF         PIC X.                                   00208000
+002090     02 FILLER REDEFINES DIVRESOF.                                00209000
+002100        03 DIVRESOA      PIC X.                                   00210000
+002110     02 DIVRESOI         PIC 9(10).                               00211000
+002120     02 PCTRESOL         PIC S9(4) COMP.                          00212000
+002130     02 PCTRESOF         PIC X.                                   00213000
+002140     02 FILLER REDEFINES PCTRESOF.                                00214000
+002150        03 PCTRESOA      PIC X.                                   00215000
+002160     02 PCTRESOI         PIC 9(10).                               00216000
+002170     02 EXPRESOL         PIC S9(4) COMP.                          00217000
+002180     02 EXPRESOF         PIC X.                                   00218000
+002190     02 FILLER REDEFINES EXPRESOF.                                00219000
+002200        03 EXPRESOA      PIC X.                                   00220000
+002210     02 EXPRESOI         PIC 9(10).                               00221000
+002220     02 MSGL            PIC S9(4) COMP.                           00222000
+002230     02 MSGF            PIC X.                                    00223000
+002240     02 FILLER REDEFINES MSGF.                                    00224000
+002250        03 MSGA         PIC X.                                    00225000
+002260     02 MSGI            PIC X(40).                                00226000
+002270     02 RUNTOTOL         PIC S9(4) COMP.                          00227000
+002280     02 RUNTOTOF         PIC X.                                   00228000
+002290     02 FILLER REDEFINES RUNTOTOF.                                00229000
+002300        03 RUNTOTOA      PIC X.                                   00230000
+002310     02 RUNTOTOI         PIC S9(10).                              00231000
+002000 01  MAPCALO REDEFINES MAPCALI.                                   00200000
+002100     02 FILLER           PIC X(12).                               00210000
+002200     02 FILLER           PIC X(3).                                00220000
+002300     02 NUMONEO          PIC X(5).                                00230000
+002400     02 FILLER           PIC X(3).                                00240000
+002500     02 NUMTWOO          PIC X(5).                                00250000
+002600     02 FILLER           PIC X(3).                                00260000
+002700     02 OPERO            PIC X(1).                                00270000
+002800     02 FILLER           PIC X(3).                                00280000
+002900     02 ADDRESOO          PIC 9(6).                                00290000
+003000     02 FILLER           PIC X(3).                                00300000
+003100     02 SUBRESOO          PIC S9(6).                               00310000
+003200     02 FILLER           PIC X(3).                                00320000
+003300     02 MULRESOO          PIC 9(10).                               00330000
+003400     02 FILLER           PIC X(3).                                00340000
+003500     02 DIVRESOO          PIC 9(10).                               00350000
+003600     02 FILLER           PIC X(3).                                00360000
+003700     02 PCTRESOO          PIC 9(10).                               00370000
+003800     02 FILLER           PIC X(3).                                00380000
+003900     02 EXPRESOO          PIC 9(10).                               00390000
+004000     02 FILLER           PIC X(3).                                00400000
+004100     02 MSGO             PIC X(40).                               00410000
+004200     02 FILLER           PIC X(3).                                00420000
+004300     02 RUNTOTOO          PIC S9(10).                              00430000
