@@ -0,0 +1,20 @@
+000100*SYMBOLIC MAP FOR MAP MAPMNU, MAPSET MAPAB55                      00010000
+000200*GENERATED FROM MAPAB55.BMS - KEEP IN STEP WITH THE BMS SOURCE    00020000
+000300  01  MAPMNUI.                                                    00030000
+000400      02 FILLER           PIC X(12).                              00040000
+000500      02 OPTNL            PIC S9(4) COMP.                         00050000
+000600      02 OPTNF            PIC X.                                  00060000
+000700      02 FILLER REDEFINES OPTNF.                                  00070000
+000800         03 OPTNA         PIC X.                                  00080000
+000900      02 OPTNI            PIC X(1).                               00090000
+000910      02 MSGL            PIC S9(4) COMP.                          00091000
+000920      02 MSGF            PIC X.                                   00092000
+000930      02 FILLER REDEFINES MSGF.                                   00093000
+000940         03 MSGA         PIC X.                                   00094000
+000950      02 MSGI            PIC X(40).                               00095000
+001000  01  MAPMNUO REDEFINES MAPMNUI.                                  00100000
+001100      02 FILLER           PIC X(12).                              00110000
+001200      02 FILLER           PIC X(3).                               00120000
+001300      02 OPTNO            PIC X(1).                               00130000
+001400      02 FILLER           PIC X(3).                               00140000
+001500      02 MSGO             PIC X(40).                              00150000
