@@ -0,0 +1,38 @@
+      *DFHAID - STANDARD CICS AID KEY VALUE COPYBOOK                    00000200
+       01  DFHAID.                                                      00000300
+           02  DFHNULL     PIC X   VALUE ' '.                           00000400
+           02  DFHENTER    PIC X   VALUE '"'.                           00000500
+           02  DFHCLEAR    PIC X   VALUE '_'.                           00000600
+           02  DFHCLRP     PIC X   VALUE ' '.                           00000700
+           02  DFHPEN      PIC X   VALUE '='.                           00000800
+           02  DFHOPID     PIC X   VALUE 'W'.                           00000900
+           02  DFHMSRE     PIC X   VALUE 'X'.                           00001000
+           02  DFHSTRF     PIC X   VALUE 'H'.                           00001100
+           02  DFHTRIG     PIC X   VALUE '"'.                           00001200
+           02  DFHPA1      PIC X   VALUE '%'.                           00001300
+           02  DFHPA2      PIC X   VALUE '>'.                           00001400
+           02  DFHPA3      PIC X   VALUE ','.                           00001500
+           02  DFHPF1      PIC X   VALUE '1'.                           00001600
+           02  DFHPF2      PIC X   VALUE '2'.                           00001700
+           02  DFHPF3      PIC X   VALUE '3'.                           00001800
+           02  DFHPF4      PIC X   VALUE '4'.                           00001900
+           02  DFHPF5      PIC X   VALUE '5'.                           00002000
+           02  DFHPF6      PIC X   VALUE '6'.                           00002100
+           02  DFHPF7      PIC X   VALUE '7'.                           00002200
+           02  DFHPF8      PIC X   VALUE '8'.                           00002300
+           02  DFHPF9      PIC X   VALUE '9'.                           00002400
+           02  DFHPF10     PIC X   VALUE ':'.                           00002500
+           02  DFHPF11     PIC X   VALUE '#'.                           00002600
+           02  DFHPF12     PIC X   VALUE '@'.                           00002700
+           02  DFHPF13     PIC X   VALUE 'A'.                           00002800
+           02  DFHPF14     PIC X   VALUE 'B'.                           00002900
+           02  DFHPF15     PIC X   VALUE 'C'.                           00003000
+           02  DFHPF16     PIC X   VALUE 'D'.                           00003100
+           02  DFHPF17     PIC X   VALUE 'E'.                           00003200
+           02  DFHPF18     PIC X   VALUE 'F'.                           00003300
+           02  DFHPF19     PIC X   VALUE 'G'.                           00003400
+           02  DFHPF20     PIC X   VALUE 'H'.                           00003500
+           02  DFHPF21     PIC X   VALUE 'I'.                           00003600
+           02  DFHPF22     PIC X   VALUE 'J'.                           00003700
+           02  DFHPF23     PIC X   VALUE 'K'.                           00003800
+           02  DFHPF24     PIC X   VALUE 'L'.                           00003900
