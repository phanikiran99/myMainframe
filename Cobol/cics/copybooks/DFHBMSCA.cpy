@@ -0,0 +1,25 @@
+      *DFHBMSCA - STANDARD CICS BMS ATTRIBUTE-BYTE COPYBOOK             00000200
+       01  DFHBMSCA.                                                    00000300
+           02  DFHBMPEM    PIC X   VALUE ' '.                           00000400
+           02  DFHBMPNL    PIC X   VALUE '('.                           00000500
+           02  DFHBMASK    PIC X   VALUE ')'.                           00000600
+           02  DFHBMUNP    PIC X   VALUE '<'.                           00000700
+           02  DFHBMUNN    PIC X   VALUE '&'.                           00000800
+           02  DFHBMPRO    PIC X   VALUE '-'.                           00000900
+           02  DFHBMASF    PIC X   VALUE 'A'.                           00001000
+           02  DFHBMASB    PIC X   VALUE '0'.                           00001100
+           02  DFHBMBRY    PIC X   VALUE 'H'.                           00001200
+           02  DFHBMDAK    PIC X   VALUE 'J'.                           00001300
+           02  DFHBMPRF    PIC X   VALUE 'Y'.                           00001400
+           02  DFHBMBLW    PIC X   VALUE 'Q'.                           00001500
+           02  DFHBMHIL    PIC X   VALUE 'H'.                           00001600
+           02  DFHNEUTR    PIC X   VALUE '%'.                           00001700
+           02  DFHBLUE     PIC X   VALUE '1'.                           00001800
+           02  DFHRED      PIC X   VALUE '2'.                           00001900
+           02  DFHPINK     PIC X   VALUE '3'.                           00002000
+           02  DFHGREEN    PIC X   VALUE '4'.                           00002100
+           02  DFHTURQ     PIC X   VALUE '5'.                           00002200
+           02  DFHYELLOW   PIC X   VALUE '6'.                           00002300
+           02  DFHNEUTR3   PIC X   VALUE '7'.                           00002400
+           02  DFHDFCOL    PIC X   VALUE ' '.                           00002500
+           02  DFHBMFSE    PIC X   VALUE ' '.                           00002600
