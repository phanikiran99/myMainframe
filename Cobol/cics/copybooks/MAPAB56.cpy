@@ -0,0 +1,62 @@
+000100*SYMBOLIC MAP FOR MAP CENSQ, MAPSET MAPAB56                       00010000
+000200*GENERATED FROM MAPAB56.BMS - KEEP IN STEP WITH THE BMS SOURCE    00020000
+000300  01  MAPCIQI.                                                    00030000
+000400      02 FILLER           PIC X(12).                              00040000
+000500      02 STATL            PIC S9(4) COMP.                         00050000
+000600      02 STATF            PIC X.                                  00060000
+000700      02 FILLER REDEFINES STATF.                                  00070000
+000800         03 STATA         PIC X.                                  00080000
+000900      02 STATI            PIC X(30).                              00090000
+000910      02 POPL            PIC S9(4) COMP.                          00091000
+000920      02 POPF            PIC X.                                   00092000
+000930      02 FILLER REDEFINES POPF.                                   00093000
+000940         03 POPA         PIC X.                                   00094000
+000950      02 POPI            PIC 9(9).                                00095000
+000960      02 GROWL           PIC S9(4) COMP.                          00096000
+000970      02 GROWF           PIC X.                                   00097000
+000980      02 FILLER REDEFINES GROWF.                                  00098000
+000990      03 GROWA           PIC X.                                   00099000
+001010      02 GROWI           PIC S9(9).                               00101000
+001020      02 RURL            PIC S9(4) COMP.                          00102000
+001030      02 RURF            PIC X.                                   00103000
+001040      02 FILLER REDEFINES RURF.                                   00104000
+001050         03 RURA         PIC X.                                   00105000
+001060      02 RURI            PIC 9(9).                                00106000
+001070      02 URBL            PIC S9(4) COMP.                          00107000
+001080      02 URBF            PIC X.                                   00108000
+001090      02 FILLER REDEFINES URBF.                                   00109000
+001100      03 URBA            PIC X.                                   00110000
+001110      02 URBI            PIC 9(9).                                00111000
+001120      02 YRL             PIC S9(4) COMP.                          00112000
+001130      02 YRF             PIC X.                                   00113000
+001140      02 FILLER REDEFINES YRF.                                    00114000
+001150         03 YRA          PIC X.                                   00115000
+001160      02 YRI             PIC 9(9).                                00116000
+001170      02 RATL            PIC S9(4) COMP.                          00117000
+001180      02 RATF            PIC X.                                   00118000
+001190      02 FILLER REDEFINES RATF.                                   00119000
+001200         03 RATA         PIC X.                                   00120000
+001210      02 RATI            PIC S9(9).                               00121000
+001220      02 MSGL            PIC S9(4) COMP.                          00122000
+001230      02 MSGF            PIC X.                                   00123000
+001240      02 FILLER REDEFINES MSGF.                                   00124000
+001250         03 MSGA         PIC X.                                   00125000
+001260      02 MSGI            PIC X(40).                               00126000
+001000  01  MAPCIQO REDEFINES MAPCIQI.                                  00100000
+001100      02 FILLER           PIC X(12).                              00110000
+001200      02 FILLER           PIC X(3).                               00120000
+001300      02 STATO            PIC X(30).                              00130000
+001400      02 FILLER           PIC X(3).                               00140000
+001500      02 POPO             PIC 9(9).                               00150000
+001600      02 FILLER           PIC X(3).                               00160000
+001700      02 GROWO            PIC S9(9).                              00170000
+001800      02 FILLER           PIC X(3).                               00180000
+001900      02 RURO             PIC 9(9).                               00190000
+002000      02 FILLER           PIC X(3).                               00200000
+002100      02 URBO             PIC 9(9).                               00210000
+002200      02 FILLER           PIC X(3).                               00220000
+002300      02 YRO              PIC 9(9).                               00230000
+002400      02 FILLER           PIC X(3).                               00240000
+002500      02 RATO             PIC S9(9).                              00250000
+002600      02 FILLER           PIC X(3).                               00260000
+002700      02 MSGO             PIC X(40).                              00270000
