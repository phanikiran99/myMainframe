@@ -0,0 +1,51 @@
+000100  IDENTIFICATION DIVISION.                                        00010000
+000200  PROGRAM-ID. PROGAB55.                                           00020000
+000300  DATA DIVISION.                                                  00030000
+000400  FILE SECTION.                                                   00040000
+000500  WORKING-STORAGE SECTION.                                        00050000
+000600  COPY DFHAID.                                                    00060000
+000700  COPY DFHBMSCA.                                                  00070000
+000800  COPY MAPAB55.                                                   00080000
+000900  01 WS-MESSAGE PIC X(40).                                        00090000
+001000  PROCEDURE DIVISION.                                             00100000
+001100  A000-MAIN-PARA.                                                 00110000
+001200      IF EIBAID = DFHPF12                                         00120000
+001300          EXEC CICS                                               00130000
+001400              RETURN                                              00140000
+001500          END-EXEC                                                00150000
+001600      ELSE                                                        00160000
+001700          IF EIBCALEN = 0                                         00170000
+001800              MOVE LOW-VALUES TO MAPMNUO                          00180000
+001900          END-IF                                                  00190000
+002000          PERFORM SEND-MAP-PARA                                   00200000
+002100          PERFORM RECV-MAP-PARA                                   00210000
+002200          EVALUATE OPTNI                                          00220000
+002300              WHEN '1'                                            00230000
+002400                  EXEC CICS                                       00240000
+002500                      XCTL PROGRAM('PROGAB54')                    00250000
+002600                  END-EXEC                                        00260000
+002700              WHEN '2'                                            00270000
+002800                  EXEC CICS                                       00280000
+002900                      XCTL PROGRAM('PROGAB56')                    00290000
+003000                  END-EXEC                                        00300000
+003100              WHEN OTHER                                          00310000
+003200                  MOVE 'INVALID SELECTION - ENTER 1 OR 2'         00320000
+003300                          TO WS-MESSAGE                           00330000
+003400                  MOVE WS-MESSAGE TO MSGO                         00340000
+003500                  PERFORM SEND-MAP-PARA                           00350000
+003600          END-EVALUATE                                            00360000
+003700      END-IF.                                                     00370000
+003800      EXEC CICS                                                   00380000
+003900          RETURN TRANSID('AB55')                                  00390000
+004000      END-EXEC.                                                   00400000
+004100  SEND-MAP-PARA.                                                  00410000
+004200       EXEC CICS SEND MAP('MAPMNU')                               00420000
+004300                 MAPSET('MAPAB55')                                00430000
+004350                 FROM(MAPMNUO)                                    00435000
+004400                 ERASE                                            00440000
+004500                 FREEKB                                           00450000
+004600       END-EXEC.                                                  00460000
+004700  RECV-MAP-PARA.                                                  00470000
+004800       EXEC CICS                                                  00480000
+004900        RECEIVE MAP('MAPMNU') MAPSET('MAPAB55') INTO (MAPMNUI)    00490000
+005000       END-EXEC.                                                  00500000
