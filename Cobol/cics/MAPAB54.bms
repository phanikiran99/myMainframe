@@ -0,0 +1,47 @@
+000100*PHYSICAL/SYMBOLIC MAP SOURCE FOR THE PROGAB54 CALCULATOR        00010000
+000200*MAPCAL IS THE ONLY MAP IN THIS MAPSET                           00020000
+000300         PRINT NOGEN                                             00030000
+000400MAPAB54  DFHMSD TYPE=&SYSPARM,                                   00040000
+000500               MODE=INOUT,                                       00050000
+000600               LANG=COBOL,                                       00060000
+000700               CTRL=FREEKB,                                      00070000
+000800               TIOAPFX=YES                                       00080000
+000900MAPCAL   DFHMDI SIZE=(24,80)                                     00090000
+001000         DFHMDF POS=(01,01),LENGTH=20,ATTRB=(ASKIP,BRT),         X00100000
+001100               INITIAL='PROGAB54 CALCULATOR'                     00110000
+001200         DFHMDF POS=(03,01),LENGTH=16,ATTRB=ASKIP,               X00120000
+001300               INITIAL='FIRST NUMBER  :'                         00130000
+001400NUMONE   DFHMDF POS=(03,18),LENGTH=5,ATTRB=(NUM,UNPROT),         X00140000
+001450               PICIN='9(5)',PICOUT='9(5)'                         00144500
+001500         DFHMDF POS=(04,01),LENGTH=16,ATTRB=ASKIP,               X00150000
+001600               INITIAL='SECOND NUMBER :'                         00160000
+001700NUMTWO   DFHMDF POS=(04,18),LENGTH=5,ATTRB=(NUM,UNPROT),         X00170000
+001750               PICIN='9(5)',PICOUT='9(5)'                         00175000
+001800         DFHMDF POS=(05,01),LENGTH=16,ATTRB=ASKIP,               X00180000
+001900               INITIAL='OPERATION A/S/M/X00190000
+002000               D/P/E  :'                                         00200000
+002100OPER     DFHMDF POS=(05,18),LENGTH=1,ATTRB=UNPROT                00210000
+002200ADDRES   DFHMDF POS=(07,01),LENGTH=16,ATTRB=ASKIP,               X00220000
+002300               INITIAL='ADD RESULT    :'                         00230000
+002400ADDRESO  DFHMDF POS=(07,18),LENGTH=6,ATTRB=(NUM,ASKIP)           00240000
+002500SUBRES   DFHMDF POS=(08,01),LENGTH=16,ATTRB=ASKIP,               X00250000
+002600               INITIAL='SUB RESULT    :'                         00260000
+002700SUBRESO  DFHMDF POS=(08,18),LENGTH=6,ATTRB=(NUM,ASKIP)           00270000
+002800MULRES   DFHMDF POS=(09,01),LENGTH=16,ATTRB=ASKIP,               X00280000
+002900               INITIAL='MUL RESULT    :'                         00290000
+003000MULRESO  DFHMDF POS=(09,18),LENGTH=10,ATTRB=(NUM,ASKIP)          00300000
+003100DIVRES   DFHMDF POS=(10,01),LENGTH=16,ATTRB=ASKIP,               X00310000
+003200               INITIAL='DIV RESULT    :'                         00320000
+003300DIVRESO  DFHMDF POS=(10,18),LENGTH=10,ATTRB=(NUM,ASKIP)          00330000
+003400PCTRES   DFHMDF POS=(11,01),LENGTH=16,ATTRB=ASKIP,               X00340000
+003500               INITIAL='PCT-OF RESULT :'                         00350000
+003600PCTRESO  DFHMDF POS=(11,18),LENGTH=10,ATTRB=(NUM,ASKIP)          00360000
+003700EXPRES   DFHMDF POS=(12,01),LENGTH=16,ATTRB=ASKIP,               X00370000
+003800               INITIAL='EXP RESULT    :'                         00380000
+003900EXPRESO  DFHMDF POS=(12,18),LENGTH=10,ATTRB=(NUM,ASKIP)          00390000
+003950RUNTOT   DFHMDF POS=(13,01),LENGTH=16,ATTRB=ASKIP,               X00395000
+003960               INITIAL='RUNNING TOTAL :'                         00396000
+003970RUNTOTO  DFHMDF POS=(13,18),LENGTH=10,ATTRB=(NUM,ASKIP)          00397000
+004000MSG      DFHMDF POS=(23,01),LENGTH=40,ATTRB=(ASKIP,BRT)          00400000
+004100         DFHMSD TYPE=FINAL                                       00410000
+004200         END                                                     00420000
