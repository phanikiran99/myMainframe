@@ -0,0 +1,104 @@
+      *PROGRAM TO VALIDATE CENSUS RURAL/URBAN SPLIT AGAINST POPULATION   00010000
+      *CURSORS THROUGH CENSUS THE SAME WAY DB2CURS DOES                  00020000
+      *WRITES AN EXCEPTIONS REPORT FOR ANY ROW THAT DOESN'T FOOT         00030000
+       IDENTIFICATION DIVISION.                                          00040000
+       PROGRAM-ID. DB2VALD.                                              00050000
+       ENVIRONMENT DIVISION.                                             00060000
+          INPUT-OUTPUT SECTION.                                          00070000
+          FILE-CONTROL.                                                  00080000
+           SELECT EXCEPTION-RPT-FILE ASSIGN TO EXCPTDD                   00090000
+           ORGANIZATION IS SEQUENTIAL                                    00100000
+           FILE STATUS WS-EXCPT-STATUS.                                  00110000
+       DATA DIVISION.                                                    00120000
+          FILE SECTION.                                                  00130000
+          FD  EXCEPTION-RPT-FILE.                                        00140000
+          01  EXCEPTION-RPT-REC.                                         00150000
+             05 EXC-STATE-UT         PIC X(30).                          00160000
+             05 FILLER               PIC X(02) VALUE SPACES.             00170000
+             05 EXC-POPULATION       PIC -(9)9.                          00180000
+             05 FILLER               PIC X(02) VALUE SPACES.             00190000
+             05 EXC-RURAL-POP        PIC -(9)9.                          00200000
+             05 FILLER               PIC X(02) VALUE SPACES.             00210000
+             05 EXC-URBAN-POP        PIC -(9)9.                          00220000
+             05 FILLER               PIC X(02) VALUE SPACES.             00230000
+             05 EXC-DIFFERENCE       PIC -(9)9.                          00240000
+       WORKING-STORAGE SECTION.                                          00250000
+          77 WS-EXCPT-STATUS PIC X(2).                                   00260000
+          77 WS-EXCEPTION-COUNT PIC 9(9) VALUE ZERO.                     00270000
+          77 WS-RECORD-COUNT PIC 9(9) VALUE ZERO.                        00280000
+          77 WS-COMPUTED-POP PIC S9(9) USAGE COMP.                       00290000
+          01 WS-CURSOR-OPEN PIC X(01) VALUE 'N'.                         00291000
+             88 WS-CURSOR-OPEN-Y VALUE 'Y'.                              00292000
+           EXEC SQL                                                      00300000
+           INCLUDE SQLCA                                                 00310000
+              END-EXEC.                                                  00320000
+           EXEC SQL                                                      00330000
+            DECLARE CURS_CE_VAL CURSOR FOR                               00340000
+             SELECT STATE_UT,POPULATION,RURAL_POP,URBAN_POP              00350000
+             FROM   CENSUS                                               00360000
+           END-EXEC.                                                     00370000
+       01  DCLCENSUS.                                                    00380000
+           10 STATE-UT             PIC X(30).                            00390000
+           10 POPULATION           PIC S9(9) USAGE COMP.                 00400000
+           10 GROWTH-PER           PIC S9(9) USAGE COMP.                 00410000
+           10 RURAL-POP            PIC S9(9) USAGE COMP.                 00420000
+           10 URBAN-POP            PIC S9(9) USAGE COMP.                 00430000
+           10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                 00440000
+           10 RATIO                PIC S9(9) USAGE COMP.                 00450000
+       PROCEDURE DIVISION.                                               00460000
+       MAIN-PARA.                                                        00470000
+           OPEN OUTPUT EXCEPTION-RPT-FILE.                               00480000
+           IF WS-EXCPT-STATUS NOT = '00'                                 00490000
+               DISPLAY 'ERROR/OPEN/EXCEPTION-RPT-FILE'                   00500000
+               DISPLAY 'FILE STATUS:' WS-EXCPT-STATUS                    00510000
+           ELSE                                                          00520000
+               EXEC SQL                                                  00530000
+                   OPEN CURS_CE_VAL                                      00540000
+               END-EXEC                                                  00550000
+               IF SQLCODE NOT = 0                                        00551000
+                   DISPLAY 'ERROR/OPEN-CURSOR'                           00552000
+                   DISPLAY 'SQL CODE:' SQLCODE                           00553000
+               ELSE                                                      00554000
+                   SET WS-CURSOR-OPEN-Y TO TRUE                          00555000
+                   PERFORM 000-FETCH-PARA UNTIL SQLCODE NOT = 0          00560000
+               END-IF                                                    00561000
+           END-IF.                                                       00570000
+           PERFORM 001-CLOSE-PARA.                                       00580000
+           DISPLAY 'RECORDS READ: ' WS-RECORD-COUNT.                     00590000
+           DISPLAY 'EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT.              00600000
+           STOP RUN.                                                     00610000
+      * FETCH ONE ROW AND CHECK RURAL-POP + URBAN-POP = POPULATION       00620000
+       000-FETCH-PARA.                                                   00630000
+           EXEC SQL                                                      00640000
+               FETCH CURS_CE_VAL INTO :STATE-UT,:POPULATION,             00650000
+                   :RURAL-POP,:URBAN-POP                                 00660000
+           END-EXEC.                                                     00670000
+           IF SQLCODE = 0                                                00680000
+               ADD 1 TO WS-RECORD-COUNT                                  00690000
+               COMPUTE WS-COMPUTED-POP = RURAL-POP + URBAN-POP           00700000
+               IF WS-COMPUTED-POP NOT = POPULATION                       00710000
+                   PERFORM 002-WRITE-EXCEPTION-PARA                      00720000
+               END-IF                                                    00730000
+           ELSE                                                          00740000
+               IF SQLCODE NOT = 100                                      00750000
+                   DISPLAY 'ERROR/FETCH'                                 00760000
+                   DISPLAY 'SQL CODE:' SQLCODE                           00770000
+               END-IF                                                    00780000
+           END-IF.                                                       00790000
+      * WRITE ONE EXCEPTION RECORD TO THE REPORT FILE                    00800000
+       002-WRITE-EXCEPTION-PARA.                                         00810000
+           ADD 1 TO WS-EXCEPTION-COUNT.                                  00820000
+           MOVE STATE-UT      TO EXC-STATE-UT.                           00830000
+           MOVE POPULATION    TO EXC-POPULATION.                         00840000
+           MOVE RURAL-POP     TO EXC-RURAL-POP.                          00850000
+           MOVE URBAN-POP     TO EXC-URBAN-POP.                          00860000
+           COMPUTE EXC-DIFFERENCE = POPULATION - WS-COMPUTED-POP.        00870000
+           WRITE EXCEPTION-RPT-REC.                                      00880000
+      * CLOSE THE CURSOR AND THE REPORT FILE                             00890000
+       001-CLOSE-PARA.                                                   00900000
+           IF WS-CURSOR-OPEN-Y                                           00905000
+               EXEC SQL                                                  00910000
+                   CLOSE CURS_CE_VAL                                     00920000
+               END-EXEC                                                  00930000
+           END-IF.                                                       00935000
+           CLOSE EXCEPTION-RPT-FILE.                                     00940000
