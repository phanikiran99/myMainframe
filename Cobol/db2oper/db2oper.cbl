@@ -6,12 +6,87 @@
        IDENTIFICATION DIVISION.                                         00060000
        PROGRAM-ID. DB2OPER.                                             00070000
        ENVIRONMENT DIVISION.                                            00080000
+          INPUT-OUTPUT SECTION.                                         00081200
+          FILE-CONTROL.                                                 00082200
+      * INCOMING BATCH OF NEW STATES TO LOAD INTO CENSUS                00083200
+           SELECT STATE-TRANS-FILE ASSIGN TO TRANSDD                    00084200
+           ORGANIZATION IS SEQUENTIAL                                   00085200
+           FILE STATUS WS-TRANS-STATUS.                                 00086200
+      * PERSISTENT SQL ERROR LOG, APPENDED TO EVERY RUN                 00086310
+           SELECT ERROR-LOG-FILE ASSIGN TO ERRLOGDD                     00086320
+           ORGANIZATION IS SEQUENTIAL                                   00086330
+           FILE STATUS WS-ERRLOG-STATUS.                                00086340
+      * SHARED AUDIT LOG, SEE AUDITLOG.CPY - ALSO USED BY DB2CURS/READPS00086350
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITDD                      00086360
+           ORGANIZATION IS SEQUENTIAL                                   00086370
+           FILE STATUS WS-AUDITLOG-STATUS.                              00086380
+      * ONE-LINE SYSIN-STYLE MODE SWITCH, OPTIONAL - DEFAULTS TO ALL    00086390
+           SELECT OPTIONAL MODE-FILE ASSIGN TO MODEDD                   00086400
+           ORGANIZATION IS SEQUENTIAL                                   00086410
+           FILE STATUS WS-MODE-STATUS.                                  00086420
        DATA DIVISION.                                                   00090000
+          FILE SECTION.                                                 00091200
+          FD  STATE-TRANS-FILE.                                         00092200
+          01  STATE-TRANS-REC.                                          00093200
+             05 TR-STATE-UT          PIC X(30).                         00094200
+             05 TR-POPULATION        PIC 9(9).                          00095200
+             05 TR-GROWTH-PER        PIC S9(9).                         00096200
+             05 TR-RURAL-POP         PIC 9(9).                          00097200
+             05 TR-URBAN-POP         PIC 9(9).                          00098200
+             05 TR-YEAR-OF-SUR       PIC 9(9).                          00099200
+             05 TR-RATIO             PIC S9(9).                         00099300
+      * 'Y' WHEN THE RURAL/URBAN SPLIT IS UNKNOWN FOR THIS STATE        00099310
+             05 TR-RURAL-POP-NULL    PIC X(1).                          00099320
+             05 TR-URBAN-POP-NULL    PIC X(1).                          00099330
+          FD  ERROR-LOG-FILE.                                           00099410
+          01  ERROR-LOG-REC.                                            00099420
+             05 ERRLOG-PROGRAM       PIC X(8).                          00099430
+             05 ERRLOG-STMT          PIC X(20).                         00099440
+             05 ERRLOG-SQLCODE       PIC -9(9).                         00099450
+             05 ERRLOG-SQLSTATE      PIC X(5).                          00099460
+             05 ERRLOG-TIMESTAMP     PIC X(26).                         00099470
+          FD  AUDIT-LOG-FILE.                                           00099480
+          COPY AUDITLOG.                                                00099490
+          FD  MODE-FILE.                                                00099492
+          01  MODE-REC.                                                 00099494
+             05 MODE-CODE            PIC X(8).                          00099496
        WORKING-STORAGE SECTION.                                         00100000
+          77 WS-TRANS-STATUS PIC X(2).                                  00100200
+          01 WS-TRANS-EOF PIC X(01) VALUE 'N'.                          00100300
+             88 TRANS-EOF-Y VALUE 'Y'.                                  00100400
+          77 WS-ERRLOG-STATUS PIC X(2).                                 00100410
+          01 WS-ERR-STMT-NAME PIC X(20).                                00100420
+          01 WS-ERR-TIMESTAMP PIC X(26).                                00100430
+      * RUN-DATE STAMP, SHARED ACROSS THE SHOP - SEE RUNDATE.CPY.       00100432
+           COPY RUNDATE.                                                00100434
+          77 WS-AUDITLOG-STATUS PIC X(2).                               00100436
+      * SHARED AUDIT-LOG STAGING FIELDS, SEE AUDITWS.CPY.               00100438
+           COPY AUDITWS.                                                00100440
+          77 WS-MODE-STATUS PIC X(2).                                   00100442
+          77 WS-SQLCODE-DISPLAY PIC -9(8).                              00100444
+      * SYSIN MODE SWITCH - ALL RUNS EVERY STEP (TODAY'S FIXED ORDER),  00100444
+      * ANY OTHER VALUE RUNS JUST THAT ONE STEP. DEFAULTS TO ALL WHEN   00100446
+      * MODEDD IS DUMMY/MISSING OR THE RECORD READ IS BLANK/INVALID.    00100448
+          01 WS-OP-MODE PIC X(8) VALUE 'ALL'.                           00100450
+             88 MODE-ALL    VALUE 'ALL'.                                00100452
+             88 MODE-SELECT VALUE 'SELECT'.                             00100454
+             88 MODE-INSERT VALUE 'INSERT'.                             00100456
+             88 MODE-UPDATE VALUE 'UPDATE'.                             00100458
+             88 MODE-NIND   VALUE 'NIND'.                               00100460
+             88 MODE-DELETE VALUE 'DELETE'.                             00100462
            EXEC SQL                                                     00110000
            INCLUDE SQLCA                                                00120000
               END-EXEC.                                                 00130000
-       01 NIND PIC S9(4) COMP.                                          00131028
+      * NULL-INDICATOR ARRAY, ONE ELEMENT PER DCLCENSUS COLUMN IN ORDER 00131100
+      * (NEGATIVE = COLUMN IS NULL, ZERO OR POSITIVE = COLUMN HAS DATA) 00131200
+       01  DCLCENSUS-IND.                                               00131300
+           10 IND-STATE-UT         PIC S9(4) COMP.                      00131400
+           10 IND-POPULATION       PIC S9(4) COMP.                      00131500
+           10 IND-GROWTH-PER       PIC S9(4) COMP.                      00131600
+           10 IND-RURAL-POP        PIC S9(4) COMP.                      00131700
+           10 IND-URBAN-POP        PIC S9(4) COMP.                      00131800
+           10 IND-YEAR-OF-SUR      PIC S9(4) COMP.                      00131900
+           10 IND-RATIO            PIC S9(4) COMP.                      00132000
       *01 EMP-REC.                                                      00140004
       *  05 EMPNO     PIC  9(4).                                        00150004
       *  05 EMPNAME   PIC  X(30).                                       00160004
@@ -23,70 +98,285 @@
            10 URBAN-POP            PIC S9(9) USAGE COMP.                00220004
            10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                00230004
            10 RATIO                PIC S9(9) USAGE COMP.                00240004
+      * RECORD TO RETIRE TO THE ARCHIVE TABLE BEFORE A DELETE            00241100
+       01  DCLCENSUS-ARCHIVE.                                           00242100
+           10 ARC-STATE-UT         PIC X(30).                           00242200
+           10 ARC-POPULATION       PIC S9(9) USAGE COMP.                00242300
+           10 ARC-GROWTH-PER       PIC S9(9) USAGE COMP.                00242400
+           10 ARC-RURAL-POP        PIC S9(9) USAGE COMP.                00242500
+           10 ARC-URBAN-POP        PIC S9(9) USAGE COMP.                00242600
+           10 ARC-YEAR-OF-SUR      PIC S9(9) USAGE COMP.                00242700
+           10 ARC-RATIO            PIC S9(9) USAGE COMP.                00242800
+      * NULL-INDICATOR ARRAY FOR THE ARCHIVE COPY, SAME COLUMN ORDER   00242910
+       01  DCLCENSUS-ARCHIVE-IND.                                       00242920
+           10 ARC-IND-STATE-UT     PIC S9(4) COMP.                      00242930
+           10 ARC-IND-POPULATION   PIC S9(4) COMP.                      00242940
+           10 ARC-IND-GROWTH-PER   PIC S9(4) COMP.                      00242950
+           10 ARC-IND-RURAL-POP    PIC S9(4) COMP.                      00242960
+           10 ARC-IND-URBAN-POP    PIC S9(4) COMP.                      00242970
+           10 ARC-IND-YEAR-OF-SUR  PIC S9(4) COMP.                      00242980
+           10 ARC-IND-RATIO        PIC S9(4) COMP.                      00242990
+       01  WS-DEL-STATE-UT         PIC X(30).                           00242900
        PROCEDURE DIVISION.                                              00250000
        MAIN-PARA.                                                       00260000
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        00260200
+           ACCEPT WS-RUN-TIME FROM TIME                                 00260400
+           MOVE 'DB2OPER' TO WS-AUDLOG-PROGRAM                          00260500
+           OPEN EXTEND ERROR-LOG-FILE.                                  00261100
+           IF WS-ERRLOG-STATUS NOT = '00'                               00261200
+               DISPLAY 'ERROR/OPEN/ERROR-LOG-FILE'                      00261300
+               DISPLAY 'FILE STATUS:' WS-ERRLOG-STATUS                  00261400
+           END-IF.                                                      00261500
+           OPEN EXTEND AUDIT-LOG-FILE.                                  00261600
+           IF WS-AUDITLOG-STATUS NOT = '00'                             00261700
+               DISPLAY 'ERROR/OPEN/AUDIT-LOG-FILE'                      00261800
+               DISPLAY 'FILE STATUS:' WS-AUDITLOG-STATUS                00261900
+           END-IF.                                                      00262000
+      * SYSIN MODE SWITCH - SEE READ-MODE-PARA. DEFAULTS TO ALL.        00262100
+           PERFORM READ-MODE-PARA.                                      00262200
       * SELECT FIRST ROW BY POPULATION AND DISPLAY ITS VALUE IN SPOOL   00270004
+           IF MODE-ALL OR MODE-SELECT                                   00271004
            EXEC SQL                                                     00280000
                SELECT STATE_UT                                          00290004
                INTO  :STATE-UT                                          00300005
                 FROM CENSUS                                             00310004
                ORDER BY POPULATION DESC                                 00320004
                FETCH FIRST ROW ONLY                                     00330002
-           END-EXEC.                                                    00340000
+           END-EXEC                                                     00331000
            IF SQLCODE = 0                                               00341013
                DISPLAY 'MOST POP STATE IS:' STATE-UT                    00343015
+               EXEC SQL COMMIT END-EXEC                                 00343100
            ELSE                                                         00344013
                DISPLAY 'ERROR/SELECT'                                   00345022
                DISPLAY 'SQL CODE:'       SQLCODE                        00350016
-           END-IF.                                                      00360013
-      * INSERT NEW RECORDS                                              00370007
-              MOVE 'WEST BENGAL' TO STATE-UT.                           00371021
-              MOVE 091347736     TO POPULATION.                         00372021
-              MOVE 13            TO GROWTH-PER.                         00373021
-              MOVE 062213676     TO RURAL-POP.                          00374021
-              MOVE 2913460       TO URBAN-POP.                          00375021
-              MOVE 2011          TO YEAR-OF-SUR.                        00376021
-              MOVE 947           TO RATIO.                              00377021
-           EXEC SQL                                                     00380007
-               INSERT INTO CENSUS                                       00390010
-               VALUES(:STATE-UT,:POPULATION,:GROWTH-PER,:RURAL-POP,     00400019
-                      :URBAN-POP,:YEAR-OF-SUR,:RATIO)                   00410019
-           END-EXEC.                                                    00420007
-           IF SQLCODE = 0                                               00421018
-               DISPLAY 'RECORD INSERTED'                                00422015
-           ELSE                                                         00423013
-               DISPLAY 'ERROR/INSERT'                                   00424016
-               DISPLAY 'SQL CODE:'       SQLCODE                        00430016
-               DISPLAY 'SQL STATE:' SQLSTATE                            00440016
-           END-IF.                                                      00450013
+               EXEC SQL ROLLBACK END-EXEC                               00350100
+               MOVE 'MAIN-SELECT'   TO WS-ERR-STMT-NAME                 00350200
+               PERFORM WRITE-ERROR-LOG-PARA                             00350300
+           END-IF                                                       00360013
+           END-IF.                                                      00360113
+      * INSERT NEW RECORDS FROM THE INCOMING STATE TRANSACTION FILE     00370007
+           IF MODE-ALL OR MODE-INSERT                                   00370107
+               PERFORM LOAD-INSERT-PARA                                 00377121
+           END-IF.                                                      00377131
       * UPDATE EXISTING RECORDS                                         00460011
-           MOVE 2016 TO YEAR-OF-SUR.                                    00461023
+           IF MODE-ALL OR MODE-UPDATE                                   00460111
+           MOVE 2016 TO YEAR-OF-SUR                                     00461023
            EXEC SQL                                                     00470011
                UPDATE CENSUS                                            00480011
                SET YEAR_OF_SUR  = :YEAR-OF-SUR                          00490026
                WHERE YEAR_OF_SUR = 2011                                 00491027
-           END-EXEC.                                                    00500011
+           END-EXEC                                                     00500011
            IF SQLCODE = 0                                               00501018
                DISPLAY 'RECORDS UPDATED'                                00502015
+               EXEC SQL COMMIT END-EXEC                                 00502100
            ELSE                                                         00503013
                DISPLAY 'ERROR/UPDATE'                                   00504022
                DISPLAY 'SQL CODE:'       SQLCODE                        00510016
                DISPLAY 'SQLSTATE:' SQLSTATE                             00511022
-           END-IF.                                                      00520013
+               EXEC SQL ROLLBACK END-EXEC                               00511100
+               MOVE 'MAIN-UPDATE'   TO WS-ERR-STMT-NAME                 00511200
+               PERFORM WRITE-ERROR-LOG-PARA                             00511300
+           END-IF                                                       00520013
+           END-IF.                                                      00520113
       * TRY TO MOVE NULL TO NOT NULL VALUE OF STATE                     00521028
-           MOVE -1   TO NIND.                                           00522028
-           MOVE LOW-VALUES TO STATE-UT.                                 00522131
+           IF MODE-ALL OR MODE-NIND                                     00521128
+           MOVE -1   TO IND-STATE-UT                                    00522028
+           MOVE LOW-VALUES TO STATE-UT                                  00522131
            EXEC SQL                                                     00523030
                UPDATE CENSUS                                            00524028
-               SET STATE_UT = :STATE-UT:NIND                            00525031
+               SET STATE_UT = :STATE-UT:IND-STATE-UT                    00525031
                WHERE YEAR_OF_SUR = 2016                                 00526028
-           END-EXEC.                                                    00527028
+           END-EXEC                                                     00527028
            IF SQLCODE = 0                                               00528028
                DISPLAY 'RECORDS UPDATED'                                00529028
+               EXEC SQL COMMIT END-EXEC                                 00529050
            ELSE                                                         00529128
                DISPLAY 'ERROR/UPDATE/NIND'                              00529228
                DISPLAY 'SQL CODE:'       SQLCODE                        00529328
                DISPLAY 'SQLSTATE:' SQLSTATE                             00529428
-           END-IF.                                                      00529528
+               EXEC SQL ROLLBACK END-EXEC                               00529450
+               MOVE 'MAIN-UPDATE-NIND' TO WS-ERR-STMT-NAME              00529470
+               PERFORM WRITE-ERROR-LOG-PARA                             00529490
+           END-IF                                                       00529528
+           END-IF.                                                      00529531
+      * RETIRE A STATE: ARCHIVE THE ROW THEN DELETE IT FROM CENSUS      00529600
+           IF MODE-ALL OR MODE-DELETE                                   00529650
+               MOVE 'WEST BENGAL' TO WS-DEL-STATE-UT                    00529700
+               PERFORM DELETE-PARA                                      00529800
+           END-IF.                                                      00529810
+           CLOSE ERROR-LOG-FILE.                                        00529900
+           CLOSE AUDIT-LOG-FILE.                                        00529950
+           DISPLAY 'DB2OPER RUN COMPLETE - RUN DATE ' WS-RUN-DATE       00529920
                STOP RUN.                                                00530011
+      * READ THE OPTIONAL ONE-LINE MODE-CODE FROM MODEDD. A DUMMY OR    00530020
+      * MISSING MODEDD, AN EMPTY FILE, OR AN UNRECOGNIZED CODE ALL      00530030
+      * FALL BACK TO ALL SO AN EXISTING JOB WITH NO MODEDD DD KEEPS     00530040
+      * RUNNING EVERY STEP IN THE ORIGINAL FIXED ORDER.                 00530050
+       READ-MODE-PARA.                                                  00530060
+           OPEN INPUT MODE-FILE.                                        00530070
+           IF WS-MODE-STATUS NOT = '00'                                 00530080
+               MOVE 'ALL' TO WS-OP-MODE                                 00530090
+           ELSE                                                         00530100
+               READ MODE-FILE                                           00530110
+                   AT END                                               00530120
+                       MOVE 'ALL' TO WS-OP-MODE                         00530130
+                   NOT AT END                                           00530140
+                       MOVE MODE-CODE TO WS-OP-MODE                     00530150
+               END-READ                                                 00530160
+               CLOSE MODE-FILE                                          00530170
+               IF NOT MODE-ALL AND NOT MODE-SELECT AND NOT MODE-INSERT  00530180
+                   AND NOT MODE-UPDATE AND NOT MODE-NIND                00530190
+                   AND NOT MODE-DELETE                                  00530200
+                   DISPLAY 'ERROR/MODE/UNRECOGNIZED:' WS-OP-MODE        00530210
+                   MOVE 'ALL' TO WS-OP-MODE                             00530220
+               END-IF                                                   00530230
+           END-IF.                                                      00530240
+           DISPLAY 'DB2OPER OPERATING MODE:' WS-OP-MODE.                00530250
+      * APPEND ONE ENTRY TO THE PERSISTENT SQL ERROR LOG (SQLCODE/      00530100
+      * SQLSTATE DETAIL) AND ONE ENTRY TO THE SHARED AUDIT LOG (SEE     00530110
+      * AUDITPRC.CPY) THAT DB2CURS AND READPS ALSO WRITE TO.            00530120
+       WRITE-ERROR-LOG-PARA.                                            00530200
+           EXEC SQL                                                     00530300
+               VALUES (CURRENT TIMESTAMP) INTO :WS-ERR-TIMESTAMP        00530400
+           END-EXEC.                                                    00530500
+           MOVE 'DB2OPER'        TO ERRLOG-PROGRAM.                     00530600
+           MOVE WS-ERR-STMT-NAME TO ERRLOG-STMT.                        00530700
+           MOVE SQLCODE          TO ERRLOG-SQLCODE.                     00530800
+           MOVE SQLSTATE         TO ERRLOG-SQLSTATE.                    00530900
+           MOVE WS-ERR-TIMESTAMP TO ERRLOG-TIMESTAMP.                   00531000
+           WRITE ERROR-LOG-REC.                                         00531100
+           MOVE WS-ERR-STMT-NAME TO WS-AUDLOG-PARAGRAPH.                00531120
+           MOVE SQLCODE          TO WS-SQLCODE-DISPLAY.                 00531130
+           MOVE WS-SQLCODE-DISPLAY TO WS-AUDLOG-STATUS.                 00531140
+           PERFORM WRITE-AUDIT-LOG-PARA.                                00531145
+           MOVE 16 TO RETURN-CODE.                                      00531150
+      * OPEN THE TRANSACTION FILE AND INSERT ONE CENSUS ROW PER RECORD 00377221
+       LOAD-INSERT-PARA.                                                00377321
+           OPEN INPUT STATE-TRANS-FILE.                                 00377421
+           IF WS-TRANS-STATUS NOT = '00'                                00377521
+               DISPLAY 'ERROR/OPEN/STATE-TRANS-FILE'                    00377621
+               DISPLAY 'FILE STATUS:' WS-TRANS-STATUS                   00377721
+               MOVE 'LOAD-INSERT-PARA' TO WS-AUDLOG-PARAGRAPH           00377722
+               MOVE WS-TRANS-STATUS TO WS-AUDLOG-STATUS                 00377723
+               PERFORM WRITE-AUDIT-LOG-PARA                             00377724
+               MOVE 16 TO RETURN-CODE                                   00377725
+           ELSE                                                         00377821
+               PERFORM UNTIL TRANS-EOF-Y                                00377921
+                   READ STATE-TRANS-FILE                                00378021
+                       AT END                                           00378121
+                           SET TRANS-EOF-Y TO TRUE                      00378221
+                       NOT AT END                                       00378321
+                           PERFORM INSERT-PARA                          00378421
+                   END-READ                                             00378521
+               END-PERFORM                                              00378621
+               CLOSE STATE-TRANS-FILE                                   00378721
+           END-IF.                                                      00378821
+      * INSERT ONE DCLCENSUS ROW, BUILT FROM THE CURRENT TRANSACTION    00378921
+       INSERT-PARA.                                                     00379021
+           MOVE TR-STATE-UT      TO STATE-UT.                           00379121
+           MOVE TR-POPULATION    TO POPULATION.                         00379221
+           MOVE TR-GROWTH-PER    TO GROWTH-PER.                         00379321
+           MOVE TR-RURAL-POP     TO RURAL-POP.                          00379421
+           MOVE TR-URBAN-POP     TO URBAN-POP.                          00379521
+           MOVE TR-YEAR-OF-SUR   TO YEAR-OF-SUR.                        00379621
+           MOVE TR-RATIO         TO RATIO.                              00379721
+      * DEFAULT EVERY COLUMN TO NOT-NULL, THEN FLAG ANY UNKNOWN SPLIT   00379730
+           MOVE ZERO TO IND-STATE-UT  IND-POPULATION  IND-GROWTH-PER    00379740
+                        IND-RURAL-POP IND-URBAN-POP   IND-YEAR-OF-SUR   00379750
+                        IND-RATIO.                                      00379760
+           IF TR-RURAL-POP-NULL = 'Y'                                   00379770
+               MOVE -1 TO IND-RURAL-POP                                 00379780
+           END-IF.                                                      00379790
+           IF TR-URBAN-POP-NULL = 'Y'                                   00379800
+               MOVE -1 TO IND-URBAN-POP                                 00379810
+           END-IF.                                                      00379820
+           EXEC SQL                                                     00379821
+               INSERT INTO CENSUS                                       00379921
+               VALUES(:STATE-UT:IND-STATE-UT,                           00379930
+                      :POPULATION:IND-POPULATION,                       00379940
+                      :GROWTH-PER:IND-GROWTH-PER,                       00379950
+                      :RURAL-POP:IND-RURAL-POP,                         00379960
+                      :URBAN-POP:IND-URBAN-POP,                         00379970
+                      :YEAR-OF-SUR:IND-YEAR-OF-SUR,                     00379980
+                      :RATIO:IND-RATIO)                                 00379990
+           END-EXEC.                                                    00380221
+           IF SQLCODE = 0                                               00380321
+               DISPLAY 'RECORD INSERTED:' STATE-UT                      00380421
+               EXEC SQL COMMIT END-EXEC                                 00380450
+           ELSE                                                         00380521
+               DISPLAY 'ERROR/INSERT:' STATE-UT                         00380621
+               DISPLAY 'SQL CODE:'       SQLCODE                        00380721
+               DISPLAY 'SQL STATE:' SQLSTATE                            00380821
+               EXEC SQL ROLLBACK END-EXEC                               00380850
+               MOVE 'INSERT-PARA'    TO WS-ERR-STMT-NAME                00380870
+               PERFORM WRITE-ERROR-LOG-PARA                             00380890
+           END-IF.                                                      00380921
+      * ARCHIVE-AND-DELETE A SINGLE CENSUS ROW BY STATE-UT              00540100
+       DELETE-PARA.                                                     00541100
+           EXEC SQL                                                     00542100
+               SELECT STATE_UT,POPULATION,GROWTH_PER,RURAL_POP,         00543100
+                      URBAN_POP,YEAR_OF_SUR,RATIO                       00544100
+               INTO  :DCLCENSUS:DCLCENSUS-IND                           00545100
+                FROM CENSUS                                             00546100
+               WHERE STATE_UT = :WS-DEL-STATE-UT                        00547100
+           END-EXEC.                                                    00548100
+           IF SQLCODE NOT = 0                                           00549100
+               DISPLAY 'ERROR/DELETE/SELECT'                            00550100
+               DISPLAY 'SQL CODE:'       SQLCODE                        00551100
+               MOVE 'DELETE-SELECT'  TO WS-ERR-STMT-NAME                00551200
+               PERFORM WRITE-ERROR-LOG-PARA                             00551300
+           ELSE                                                         00552100
+               MOVE STATE-UT      TO ARC-STATE-UT                       00553100
+               MOVE POPULATION    TO ARC-POPULATION                     00554100
+               MOVE GROWTH-PER    TO ARC-GROWTH-PER                     00555100
+               MOVE RURAL-POP     TO ARC-RURAL-POP                      00556100
+               MOVE URBAN-POP     TO ARC-URBAN-POP                      00557100
+               MOVE YEAR-OF-SUR   TO ARC-YEAR-OF-SUR                    00558100
+               MOVE RATIO         TO ARC-RATIO                          00559100
+      * CARRY THE NULLNESS OF THE ROW WE JUST READ INTO THE ARCHIVE ROW 00559200
+               MOVE IND-STATE-UT    TO ARC-IND-STATE-UT                 00559300
+               MOVE IND-POPULATION  TO ARC-IND-POPULATION               00559400
+               MOVE IND-GROWTH-PER  TO ARC-IND-GROWTH-PER               00559500
+               MOVE IND-RURAL-POP   TO ARC-IND-RURAL-POP                00559600
+               MOVE IND-URBAN-POP   TO ARC-IND-URBAN-POP                00559700
+               MOVE IND-YEAR-OF-SUR TO ARC-IND-YEAR-OF-SUR              00559800
+               MOVE IND-RATIO       TO ARC-IND-RATIO                    00559900
+               EXEC SQL                                                 00560100
+                   INSERT INTO CENSUS_ARCHIVE                           00561100
+                   (STATE_UT,POPULATION,GROWTH_PER,RURAL_POP,           00562100
+                    URBAN_POP,YEAR_OF_SUR,RATIO,DELETED_TS)             00563100
+                   VALUES(:ARC-STATE-UT:ARC-IND-STATE-UT,               00564100
+                          :ARC-POPULATION:ARC-IND-POPULATION,           00564200
+                          :ARC-GROWTH-PER:ARC-IND-GROWTH-PER,           00565100
+                          :ARC-RURAL-POP:ARC-IND-RURAL-POP,             00565200
+                          :ARC-URBAN-POP:ARC-IND-URBAN-POP,             00566100
+                          :ARC-YEAR-OF-SUR:ARC-IND-YEAR-OF-SUR,         00566200
+                          :ARC-RATIO:ARC-IND-RATIO,CURRENT TIMESTAMP)   00567100
+               END-EXEC                                                 00568100
+               IF SQLCODE NOT = 0                                       00569100
+                   DISPLAY 'ERROR/DELETE/ARCHIVE'                       00570100
+                   DISPLAY 'SQL CODE:'       SQLCODE                    00571100
+                   EXEC SQL ROLLBACK END-EXEC                           00571200
+                   MOVE 'DELETE-ARCHIVE'  TO WS-ERR-STMT-NAME           00571300
+                   PERFORM WRITE-ERROR-LOG-PARA                         00571400
+               ELSE                                                     00572100
+                   EXEC SQL                                             00573100
+                       DELETE FROM CENSUS                               00574100
+                       WHERE STATE_UT = :WS-DEL-STATE-UT                00575100
+                   END-EXEC                                             00576100
+                   IF SQLCODE = 0                                       00577100
+                       DISPLAY 'RECORD DELETED AND ARCHIVED'            00578100
+                       EXEC SQL COMMIT END-EXEC                         00578150
+                   ELSE                                                 00579100
+                       DISPLAY 'ERROR/DELETE'                           00580100
+                       DISPLAY 'SQL CODE:'       SQLCODE                00581100
+                       DISPLAY 'SQLSTATE:' SQLSTATE                     00582100
+                       EXEC SQL ROLLBACK END-EXEC                       00582200
+                       MOVE 'DELETE-DELETE'   TO WS-ERR-STMT-NAME       00582300
+                       PERFORM WRITE-ERROR-LOG-PARA                     00582400
+                   END-IF                                               00583100
+               END-IF                                                   00584100
+           END-IF.                                                      00585100
+      * SHARED AUDIT-LOG APPEND PARAGRAPH - SEE AUDITPRC.CPY.           00585200
+           COPY AUDITPRC.                                               00585300
 
