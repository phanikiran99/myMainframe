@@ -0,0 +1,127 @@
+      *PROGRAM TO SUMMARIZE CENSUS GROWTH/RATIO TRENDS BY YEAR-OF-SUR    00010000
+      *CURSORS THROUGH CENSUS ORDERED BY YEAR-OF-SUR THE SAME WAY        00020000
+      *DB2CURS AND DB2VALD DO, CONTROL-BREAKING WHEN YEAR-OF-SUR CHANGES 00030000
+      *WRITES ONE AVG-GROWTH/AVG-RATIO SUMMARY LINE PER SURVEY YEAR      00040000
+       IDENTIFICATION DIVISION.                                         00050000
+       PROGRAM-ID. DB2TRND.                                             00060000
+       ENVIRONMENT DIVISION.                                            00070000
+       INPUT-OUTPUT SECTION.                                            00080000
+       FILE-CONTROL.                                                    00090000
+           SELECT TREND-RPT-FILE ASSIGN TO TRNDDD                       00100000
+           ORGANIZATION IS SEQUENTIAL                                   00110000
+           FILE STATUS WS-TRND-STATUS.                                  00120000
+       DATA DIVISION.                                                   00130000
+       FILE SECTION.                                                    00140000
+       FD  TREND-RPT-FILE.                                              00150000
+       01  TREND-RPT-REC.                                               00160000
+             05 TRND-YEAR-OF-SUR     PIC 9(9).                          00170000
+             05 FILLER               PIC X(02) VALUE SPACES.            00180000
+             05 TRND-STATE-COUNT     PIC Z(8)9.                         00190000
+             05 FILLER               PIC X(02) VALUE SPACES.            00200000
+             05 TRND-AVG-GROWTH      PIC -(6)9.99.                      00210000
+             05 FILLER               PIC X(02) VALUE SPACES.            00220000
+             05 TRND-AVG-RATIO       PIC -(6)9.99.                      00230000
+       WORKING-STORAGE SECTION.                                         00240000
+       77 WS-TRND-STATUS PIC X(2).                                      00250000
+       77 WS-ROW-COUNT PIC 9(9) VALUE ZERO.                             00260000
+       77 WS-PRIOR-YEAR PIC S9(9) USAGE COMP VALUE -1.                  00270000
+       77 WS-SUM-GROWTH PIC S9(11) USAGE COMP VALUE ZERO.               00280000
+       77 WS-SUM-RATIO PIC S9(11) USAGE COMP VALUE ZERO.                00290000
+       77 WS-AVG-GROWTH PIC S9(7)V99 USAGE COMP.                        00300000
+       77 WS-AVG-RATIO PIC S9(7)V99 USAGE COMP.                         00310000
+       01 WS-FIRST-ROW PIC X(01) VALUE 'Y'.                             00320000
+          88 FIRST-ROW-Y VALUE 'Y'.                                     00330000
+       01 WS-CURSOR-OPEN PIC X(01) VALUE 'N'.                           00335000
+          88 WS-CURSOR-OPEN-Y VALUE 'Y'.                                00336000
+           EXEC SQL                                                     00340000
+           INCLUDE SQLCA                                                00350000
+              END-EXEC.                                                 00360000
+           EXEC SQL                                                     00370000
+            DECLARE CURS_CE_TRND CURSOR FOR                             00380000
+             SELECT YEAR_OF_SUR,GROWTH_PER,RATIO                        00390000
+             FROM   CENSUS                                              00400000
+             ORDER BY YEAR_OF_SUR                                       00410000
+           END-EXEC.                                                    00420000
+       01  DCLCENSUS.                                                   00430000
+           10 STATE-UT             PIC X(30).                           00440000
+           10 POPULATION           PIC S9(9) USAGE COMP.                00450000
+           10 GROWTH-PER           PIC S9(9) USAGE COMP.                00460000
+           10 RURAL-POP            PIC S9(9) USAGE COMP.                00470000
+           10 URBAN-POP            PIC S9(9) USAGE COMP.                00480000
+           10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                00490000
+           10 RATIO                PIC S9(9) USAGE COMP.                00500000
+       PROCEDURE DIVISION.                                              00510000
+       MAIN-PARA.                                                       00520000
+           OPEN OUTPUT TREND-RPT-FILE.                                  00530000
+           IF WS-TRND-STATUS NOT = '00'                                 00540000
+               DISPLAY 'ERROR/OPEN/TREND-RPT-FILE'                      00550000
+               DISPLAY 'FILE STATUS:' WS-TRND-STATUS                    00560000
+           ELSE                                                         00570000
+               EXEC SQL                                                 00580000
+                   OPEN CURS_CE_TRND                                    00590000
+               END-EXEC                                                 00600000
+               IF SQLCODE NOT = 0                                       00601000
+                   DISPLAY 'ERROR/OPEN-CURSOR'                          00602000
+                   DISPLAY 'SQL CODE:' SQLCODE                          00603000
+               ELSE                                                     00604000
+                   SET WS-CURSOR-OPEN-Y TO TRUE                         00605000
+                   PERFORM 000-FETCH-PARA UNTIL SQLCODE NOT = 0         00610000
+                   IF NOT FIRST-ROW-Y                                   00620000
+                       PERFORM 002-WRITE-TREND-PARA                     00630000
+                   END-IF                                               00640000
+               END-IF                                                   00641000
+           END-IF.                                                      00650000
+           PERFORM 001-CLOSE-PARA.                                      00660000
+           DISPLAY 'TREND REPORT COMPLETE'.                             00670000
+           STOP RUN.                                                    00680000
+      *FETCH ONE ROW, CONTROL-BREAKING ON YEAR-OF-SUR, ACCUMULATE SUMS   00690000
+       000-FETCH-PARA.                                                  00700000
+           EXEC SQL                                                     00710000
+               FETCH CURS_CE_TRND INTO :YEAR-OF-SUR,:GROWTH-PER,:RATIO  00720000
+           END-EXEC.                                                    00730000
+           IF SQLCODE = 0                                               00740000
+               IF FIRST-ROW-Y                                           00750000
+                   MOVE 'N' TO WS-FIRST-ROW                             00760000
+                   MOVE YEAR-OF-SUR TO WS-PRIOR-YEAR                    00770000
+               ELSE                                                     00780000
+                   IF YEAR-OF-SUR NOT = WS-PRIOR-YEAR                   00790000
+                       PERFORM 002-WRITE-TREND-PARA                     00800000
+                       MOVE YEAR-OF-SUR TO WS-PRIOR-YEAR                00810000
+                   END-IF                                               00820000
+               END-IF                                                   00830000
+               ADD 1 TO WS-ROW-COUNT                                    00840000
+               ADD GROWTH-PER TO WS-SUM-GROWTH                          00850000
+               ADD RATIO TO WS-SUM-RATIO                                00860000
+           ELSE                                                         00870000
+               IF SQLCODE NOT = 100                                     00880000
+                   DISPLAY 'ERROR/FETCH'                                00890000
+                   DISPLAY 'SQL CODE:' SQLCODE                          00900000
+               END-IF                                                   00910000
+           END-IF.                                                      00920000
+      *AVERAGE THE BROKEN YEAR'S SUMS AND WRITE ONE SUMMARY LINE         00930000
+       002-WRITE-TREND-PARA.                                            00940000
+           IF WS-ROW-COUNT > 0                                          00950000
+               COMPUTE WS-AVG-GROWTH ROUNDED =                          00960000
+                   WS-SUM-GROWTH / WS-ROW-COUNT                         00970000
+               COMPUTE WS-AVG-RATIO ROUNDED =                           00980000
+                   WS-SUM-RATIO / WS-ROW-COUNT                          00990000
+           ELSE                                                         01000000
+               MOVE ZERO TO WS-AVG-GROWTH                               01010000
+               MOVE ZERO TO WS-AVG-RATIO                                01020000
+           END-IF.                                                      01030000
+           MOVE WS-PRIOR-YEAR      TO TRND-YEAR-OF-SUR.                 01040000
+           MOVE WS-ROW-COUNT       TO TRND-STATE-COUNT.                 01050000
+           MOVE WS-AVG-GROWTH      TO TRND-AVG-GROWTH.                  01060000
+           MOVE WS-AVG-RATIO       TO TRND-AVG-RATIO.                   01070000
+           WRITE TREND-RPT-REC.                                         01080000
+           MOVE ZERO TO WS-ROW-COUNT.                                   01090000
+           MOVE ZERO TO WS-SUM-GROWTH.                                  01100000
+           MOVE ZERO TO WS-SUM-RATIO.                                   01110000
+      *CLOSE THE CURSOR AND THE REPORT FILE                              01120000
+       001-CLOSE-PARA.                                                  01130000
+           IF WS-CURSOR-OPEN-Y                                          01135000
+               EXEC SQL                                                 01140000
+                   CLOSE CURS_CE_TRND                                   01150000
+               END-EXEC                                                 01160000
+           END-IF.                                                      01165000
+           CLOSE TREND-RPT-FILE.                                        01170000
