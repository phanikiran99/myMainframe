@@ -0,0 +1,92 @@
+      *PROGRAM TO UNLOAD CENSUS TO A FLAT EXTRACT FILE                   00010000
+      *RUNS OFF THE SAME CURSOR STYLE AS DB2CURS                         00020000
+      *WIDENED TO CARRY EVERY DCLCENSUS COLUMN                           00030000
+      *MEANT TO RUN NIGHTLY FOR THE REPORTING TEAM                       00040000
+       IDENTIFICATION DIVISION.                                          00050000
+       PROGRAM-ID. DB2UNLD.                                              00060000
+       ENVIRONMENT DIVISION.                                             00070000
+          INPUT-OUTPUT SECTION.                                          00080000
+          FILE-CONTROL.                                                  00090000
+           SELECT CENSUS-EXTRACT-FILE ASSIGN TO EXTRDD                   00100000
+           ORGANIZATION IS SEQUENTIAL                                    00110000
+           FILE STATUS WS-EXTR-STATUS.                                   00120000
+       DATA DIVISION.                                                    00130000
+          FILE SECTION.                                                  00140000
+          FD  CENSUS-EXTRACT-FILE.                                       00150000
+          01  CENSUS-EXTRACT-REC.                                        00160000
+             05 EXT-STATE-UT         PIC X(30).                          00170000
+             05 EXT-POPULATION       PIC 9(9).                           00180000
+             05 EXT-GROWTH-PER       PIC S9(9).                          00190000
+             05 EXT-RURAL-POP        PIC 9(9).                           00200000
+             05 EXT-URBAN-POP        PIC 9(9).                           00210000
+             05 EXT-YEAR-OF-SUR      PIC 9(9).                           00220000
+             05 EXT-RATIO            PIC S9(9).                          00230000
+       WORKING-STORAGE SECTION.                                          00240000
+          77 WS-EXTR-STATUS PIC X(2).                                    00250000
+          01 WS-CURSOR-OPEN PIC X(01) VALUE 'N'.                         00255000
+             88 WS-CURSOR-OPEN-Y VALUE 'Y'.                              00256000
+           EXEC SQL                                                      00260000
+           INCLUDE SQLCA                                                 00270000
+              END-EXEC.                                                  00280000
+           EXEC SQL                                                      00290000
+            DECLARE CURS_CE_FULL CURSOR FOR                              00300000
+             SELECT STATE_UT,POPULATION,GROWTH_PER,RURAL_POP,            00310000
+                    URBAN_POP,YEAR_OF_SUR,RATIO                          00320000
+             FROM   CENSUS                                               00330000
+           END-EXEC.                                                     00340000
+       01  DCLCENSUS.                                                    00350000
+           10 STATE-UT             PIC X(30).                            00360000
+           10 POPULATION           PIC S9(9) USAGE COMP.                 00370000
+           10 GROWTH-PER           PIC S9(9) USAGE COMP.                 00380000
+           10 RURAL-POP            PIC S9(9) USAGE COMP.                 00390000
+           10 URBAN-POP            PIC S9(9) USAGE COMP.                 00400000
+           10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                 00410000
+           10 RATIO                PIC S9(9) USAGE COMP.                 00420000
+       PROCEDURE DIVISION.                                               00430000
+       MAIN-PARA.                                                        00440000
+           OPEN OUTPUT CENSUS-EXTRACT-FILE.                              00450000
+           IF WS-EXTR-STATUS NOT = '00'                                  00460000
+               DISPLAY 'ERROR/OPEN/CENSUS-EXTRACT-FILE'                  00470000
+               DISPLAY 'FILE STATUS:' WS-EXTR-STATUS                     00480000
+           ELSE                                                          00490000
+               EXEC SQL                                                  00500000
+                   OPEN CURS_CE_FULL                                     00510000
+               END-EXEC                                                  00520000
+               IF SQLCODE NOT = 0                                        00521000
+                   DISPLAY 'ERROR/OPEN-CURSOR'                           00522000
+                   DISPLAY 'SQL CODE:' SQLCODE                           00523000
+               ELSE                                                      00524000
+                   SET WS-CURSOR-OPEN-Y TO TRUE                          00525000
+                   PERFORM 000-FETCH-PARA UNTIL SQLCODE NOT = 0          00530000
+               END-IF                                                    00531000
+           END-IF.                                                       00540000
+           PERFORM 001-CLOSE-PARA.                                       00550000
+           STOP RUN.                                                     00560000
+      * FETCH ONE ROW AND WRITE IT TO THE EXTRACT FILE                   00570000
+       000-FETCH-PARA.                                                   00580000
+           EXEC SQL                                                      00590000
+               FETCH CURS_CE_FULL INTO :DCLCENSUS                        00600000
+           END-EXEC.                                                     00610000
+           IF SQLCODE = 0                                                00620000
+               MOVE STATE-UT    TO EXT-STATE-UT                          00630000
+               MOVE POPULATION  TO EXT-POPULATION                        00640000
+               MOVE GROWTH-PER  TO EXT-GROWTH-PER                        00650000
+               MOVE RURAL-POP   TO EXT-RURAL-POP                         00660000
+               MOVE URBAN-POP   TO EXT-URBAN-POP                         00670000
+               MOVE YEAR-OF-SUR TO EXT-YEAR-OF-SUR                       00680000
+               MOVE RATIO       TO EXT-RATIO                             00690000
+               WRITE CENSUS-EXTRACT-REC                                  00700000
+           ELSE                                                          00710000
+               IF SQLCODE NOT = 100                                      00720000
+                   DISPLAY 'ERROR/FETCH'                                 00730000
+                   DISPLAY 'SQL CODE:' SQLCODE                           00740000
+               END-IF                                                    00750000
+           END-IF.                                                       00760000
+      * CLOSE THE CURSOR AND THE EXTRACT FILE                            00770000
+       001-CLOSE-PARA.                                                   00780000
+           IF WS-CURSOR-OPEN-Y                                           00785000
+               EXEC SQL                                                  00790000
+                   CLOSE CURS_CE_FULL                                    00800000
+               END-EXEC                                                  00810000
+           END-IF.                                                       00815000
+           CLOSE CENSUS-EXTRACT-FILE.                                    00820000
