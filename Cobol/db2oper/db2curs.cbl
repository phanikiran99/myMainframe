@@ -1,45 +1,190 @@
       *PROGRAM TO TEST DB2 CURSORS                                      00010000
       *USED CENSUS DATA AS SAMPLE                                       00020000
-      *JUST SELECTS THE DATA                                            00030000
+      *SELECTS THE DATA FOR A YEAR-OF-SUR RANGE FROM A CONTROL RECORD   00030000
       *AND DISPLAYS IN SPOOL                                            00040000
+      *CHECKPOINTS PROGRESS SO AN ABEND CAN RESTART PAST LAST STATE-UT  00050000
        IDENTIFICATION DIVISION.                                         00060000
        PROGRAM-ID. DB2CURS.                                             00070000
        ENVIRONMENT DIVISION.                                            00080000
-       DATA DIVISION.                                                   00090000
-       WORKING-STORAGE SECTION.                                         00100000
-           EXEC SQL                                                     00110000
-           INCLUDE SQLCA                                                00120000
-              END-EXEC.                                                 00130000
-           EXEC SQL                                                     00131000
-            DECLARE CURS_CE CURSOR FOR                                  00132000
-             SELECT STATE_UT,POPULATION                                 00133000
-             FROM   CENSUS                                              00135000
-           END-EXEC.                                                    00136000
-       01 NIND PIC S9(4) COMP.                                          00140000
-       01  DCLCENSUS.                                                   00180000
-           10 STATE-UT             PIC X(30).                           00190000
-           10 POPULATION           PIC S9(9) USAGE COMP.                00200000
-           10 GROWTH-PER           PIC S9(9) USAGE COMP.                00210000
-           10 RURAL-POP            PIC S9(9) USAGE COMP.                00220000
-           10 URBAN-POP            PIC S9(9) USAGE COMP.                00230000
-           10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                00240000
-           10 RATIO                PIC S9(9) USAGE COMP.                00250000
-       PROCEDURE DIVISION.                                              00260000
-       MAIN-PARA.                                                       00270000
-      * SELECT ALL RECORDS USING CURSOR AND DISPLAY REPORT IN SPOOL     00280000
-           EXEC SQL                                                     00290000
-               OPEN CURS_CE                                             00300000
-           END-EXEC.                                                    00301000
-           PERFORM 000-FETCH-PARA UNTIL SQLCODE = 100.                  00302000
-      * FETCH THE RECORDS                                               00302100
-       000-FETCH-PARA.                                                  00303000
-                  EXEC SQL                                              00304000
-                     FETCH CURS_CE INTO :STATE-UT,:POPULATION           00305100
-                  END-EXEC.                                             00308000
-                  DISPLAY 'STATE ', STATE-UT , ' HAS ', POPULATION.     00309003
-       001-CLOSE-PARA.                                                  00310000
-                  EXEC SQL                                              00320000
-                    CLOSE CURS_CE                                       00330000
-                  END-EXEC.                                             00340000
-               STOP RUN.                                                00910000
-
+          INPUT-OUTPUT SECTION.                                         00090000
+          FILE-CONTROL.                                                 00100000
+           SELECT CONTROL-FILE ASSIGN TO CTLDD                          00110000
+           ORGANIZATION IS SEQUENTIAL                                   00120000
+           FILE STATUS WS-CTL-STATUS.                                   00130000
+           SELECT OPTIONAL CHECKPOINT-IN-FILE ASSIGN TO CKPTINDD        00140000
+           ORGANIZATION IS SEQUENTIAL                                   00150000
+           FILE STATUS WS-CKPT-IN-STATUS.                               00160000
+           SELECT CHECKPOINT-OUT-FILE ASSIGN TO CKPTOUTDD               00170000
+           ORGANIZATION IS SEQUENTIAL                                   00180000
+           FILE STATUS WS-CKPT-OUT-STATUS.                              00190000
+      * SHARED AUDIT LOG, SEE AUDITLOG.CPY - ALSO USED BY DB2OPER/READPS00195000
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITDD                      00196000
+           ORGANIZATION IS SEQUENTIAL                                   00197000
+           FILE STATUS WS-AUDITLOG-STATUS.                              00198000
+       DATA DIVISION.                                                   00200000
+          FILE SECTION.                                                 00210000
+          FD  CONTROL-FILE.                                             00220000
+          01  CONTROL-REC.                                              00230000
+             05 CTL-FROM-YEAR        PIC 9(9).                          00240000
+             05 CTL-TO-YEAR          PIC 9(9).                          00250000
+          FD  CHECKPOINT-IN-FILE.                                       00260000
+          01  CHECKPOINT-IN-REC.                                        00270000
+             05 CKPT-IN-STATE-UT     PIC X(30).                         00280000
+          FD  CHECKPOINT-OUT-FILE.                                      00290000
+          01  CHECKPOINT-OUT-REC.                                       00300000
+             05 CKPT-OUT-STATE-UT    PIC X(30).                         00310000
+          FD  AUDIT-LOG-FILE.                                           00315000
+          COPY AUDITLOG.                                                00318000
+       WORKING-STORAGE SECTION.                                         00320000
+          77 WS-CTL-STATUS PIC X(2).                                    00330000
+          77 WS-CKPT-IN-STATUS PIC X(2).                                00340000
+          77 WS-CKPT-OUT-STATUS PIC X(2).                                00350000
+          77 WS-AUDITLOG-STATUS PIC X(2).                               00352000
+          01 WS-CKPT-IN-EOF PIC X(01) VALUE 'N'.                        00360000
+             88 CKPT-IN-EOF-Y VALUE 'Y'.                                00370000
+          77 WS-FROM-YEAR PIC S9(9) USAGE COMP.                         00380000
+          77 WS-TO-YEAR PIC S9(9) USAGE COMP.                           00390000
+          77 WS-LAST-STATE-UT PIC X(30) VALUE LOW-VALUES.               00400000
+      * RUN-DATE STAMP, SHARED ACROSS THE SHOP - SEE RUNDATE.CPY.       00400200
+           COPY RUNDATE.                                                00400400
+      * SHARED AUDIT-LOG STAGING FIELDS, SEE AUDITWS.CPY.               00400500
+           COPY AUDITWS.                                                00400600
+          77 WS-SQLCODE-DISPLAY PIC -9(8).                              00400700
+          77 WS-FETCH-COUNT PIC 9(9) VALUE ZERO.                        00410000
+          77 WS-COMMIT-INTERVAL PIC 9(9) VALUE 100.                     00420000
+          01 WS-CURSOR-OPEN PIC X(01) VALUE 'N'.                        00420200
+             88 WS-CURSOR-OPEN-Y VALUE 'Y'.                             00420400
+           EXEC SQL                                                     00430000
+           INCLUDE SQLCA                                                00440000
+              END-EXEC.                                                 00450000
+           EXEC SQL                                                     00460000
+            DECLARE CURS_CE CURSOR WITH HOLD FOR                        00470000
+             SELECT STATE_UT,POPULATION                                 00480000
+             FROM   CENSUS                                              00490000
+             WHERE  YEAR_OF_SUR BETWEEN :WS-FROM-YEAR AND :WS-TO-YEAR    00500000
+             AND    STATE_UT > :WS-LAST-STATE-UT                        00510000
+             ORDER  BY STATE_UT                                         00520000
+           END-EXEC.                                                    00530000
+       01 NIND PIC S9(4) COMP.                                          00540000
+       01  DCLCENSUS.                                                   00550000
+           10 STATE-UT             PIC X(30).                           00560000
+           10 POPULATION           PIC S9(9) USAGE COMP.                00570000
+           10 GROWTH-PER           PIC S9(9) USAGE COMP.                00580000
+           10 RURAL-POP            PIC S9(9) USAGE COMP.                00590000
+           10 URBAN-POP            PIC S9(9) USAGE COMP.                00600000
+           10 YEAR-OF-SUR          PIC S9(9) USAGE COMP.                00610000
+           10 RATIO                PIC S9(9) USAGE COMP.                00620000
+       PROCEDURE DIVISION.                                              00630000
+       MAIN-PARA.                                                       00640000
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD                        00640200
+           ACCEPT WS-RUN-TIME FROM TIME                                 00640400
+           MOVE 'DB2CURS' TO WS-AUDLOG-PROGRAM                          00640500
+           OPEN EXTEND AUDIT-LOG-FILE.                                  00640600
+           IF WS-AUDITLOG-STATUS NOT = '00'                             00640700
+               DISPLAY 'ERROR/OPEN/AUDIT-LOG-FILE'                      00640800
+               DISPLAY 'FILE STATUS:' WS-AUDITLOG-STATUS                00640900
+           END-IF.                                                      00641000
+           PERFORM 002-READ-CONTROL-PARA.                               00650000
+           PERFORM 003-READ-CHECKPOINT-PARA.                            00660000
+           OPEN OUTPUT CHECKPOINT-OUT-FILE.                             00670000
+      * SELECT RECORDS IN THE PARM'D YEAR-OF-SUR RANGE, PAST CHECKPOINT 00680000
+           EXEC SQL                                                     00690000
+               OPEN CURS_CE                                             00700000
+           END-EXEC.                                                    00710000
+           IF SQLCODE NOT = 0                                           00711000
+               DISPLAY 'ERROR/OPEN-CURSOR'                              00712000
+               DISPLAY 'SQL CODE:' SQLCODE                              00713000
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY                       00714000
+               MOVE 'MAIN-OPEN-CURSOR' TO WS-AUDLOG-PARAGRAPH           00715000
+               MOVE WS-SQLCODE-DISPLAY TO WS-AUDLOG-STATUS              00716000
+               PERFORM WRITE-AUDIT-LOG-PARA                             00717000
+           END-IF.                                                      00718000
+           IF SQLCODE = 0                                               00718400
+               SET WS-CURSOR-OPEN-Y TO TRUE                             00718600
+               PERFORM 000-FETCH-PARA UNTIL SQLCODE NOT = 0              00719000
+               PERFORM 004-CHECKPOINT-PARA                              00719200
+           END-IF.                                                      00719400
+           PERFORM 001-CLOSE-PARA.                                      00730000
+           DISPLAY 'DB2CURS RUN COMPLETE - RUN DATE ' WS-RUN-DATE       00730200
+           STOP RUN.                                                    00740000
+      * FETCH THE RECORDS, COMMITTING AND CHECKPOINTING PERIODICALLY    00750000
+       000-FETCH-PARA.                                                  00760000
+           EXEC SQL                                                     00770000
+               FETCH CURS_CE INTO :STATE-UT,:POPULATION                 00780000
+           END-EXEC.                                                    00790000
+           IF SQLCODE = 0                                               00800000
+               DISPLAY 'STATE ', STATE-UT , ' HAS ', POPULATION         00810000
+               MOVE STATE-UT TO WS-LAST-STATE-UT                        00820000
+               ADD 1 TO WS-FETCH-COUNT                                  00830000
+               IF WS-FETCH-COUNT >= WS-COMMIT-INTERVAL                  00840000
+                   PERFORM 004-CHECKPOINT-PARA                          00850000
+                   MOVE ZERO TO WS-FETCH-COUNT                          00860000
+               END-IF                                                   00870000
+           ELSE                                                         00880000
+               IF SQLCODE NOT = 100                                     00890000
+                   DISPLAY 'ERROR/FETCH'                                00900000
+                   DISPLAY 'SQL CODE:' SQLCODE                          00910000
+                   MOVE SQLCODE TO WS-SQLCODE-DISPLAY                   00911000
+                   MOVE '000-FETCH-PARA' TO WS-AUDLOG-PARAGRAPH         00912000
+                   MOVE WS-SQLCODE-DISPLAY TO WS-AUDLOG-STATUS          00913000
+                   PERFORM WRITE-AUDIT-LOG-PARA                         00914000
+               END-IF                                                   00920000
+           END-IF.                                                      00930000
+      * COMMIT THE UNIT OF WORK AND RECORD THE RESTART CHECKPOINT       00940000
+       004-CHECKPOINT-PARA.                                             00950000
+           EXEC SQL                                                     00960000
+               COMMIT                                                   00970000
+           END-EXEC.                                                    00980000
+           IF SQLCODE NOT = 0                                           00981000
+               DISPLAY 'ERROR/COMMIT'                                   00982000
+               DISPLAY 'SQL CODE:' SQLCODE                              00983000
+               MOVE SQLCODE TO WS-SQLCODE-DISPLAY                       00984000
+               MOVE '004-CHECKPOINT-PARA' TO WS-AUDLOG-PARAGRAPH        00985000
+               MOVE WS-SQLCODE-DISPLAY TO WS-AUDLOG-STATUS              00986000
+               PERFORM WRITE-AUDIT-LOG-PARA                            00987000
+           END-IF.                                                      00988000
+           MOVE WS-LAST-STATE-UT TO CKPT-OUT-STATE-UT.                  00990000
+           WRITE CHECKPOINT-OUT-REC.                                    01000000
+      * READ THE FROM/TO YEAR-OF-SUR CONTROL RECORD                     01010000
+       002-READ-CONTROL-PARA.                                           01020000
+           OPEN INPUT CONTROL-FILE.                                     01030000
+           IF WS-CTL-STATUS NOT = '00'                                  01040000
+               DISPLAY 'ERROR/OPEN/CONTROL-FILE'                        01050000
+               DISPLAY 'FILE STATUS:' WS-CTL-STATUS                     01060000
+               MOVE ZERO TO WS-FROM-YEAR                                01070000
+               MOVE 9999 TO WS-TO-YEAR                                  01080000
+           ELSE                                                         01090000
+               READ CONTROL-FILE                                        01100000
+               IF WS-CTL-STATUS = '00'                                  01110000
+                   MOVE CTL-FROM-YEAR TO WS-FROM-YEAR                   01120000
+                   MOVE CTL-TO-YEAR TO WS-TO-YEAR                       01130000
+               ELSE                                                     01140000
+                   MOVE ZERO TO WS-FROM-YEAR                            01150000
+                   MOVE 9999 TO WS-TO-YEAR                              01160000
+               END-IF                                                   01170000
+               CLOSE CONTROL-FILE                                       01180000
+           END-IF.                                                      01190000
+      * READ THE LAST RESTART CHECKPOINT, IF ONE EXISTS FROM A PRIOR RUN 01200000
+       003-READ-CHECKPOINT-PARA.                                        01210000
+           OPEN INPUT CHECKPOINT-IN-FILE.                                01220000
+           IF WS-CKPT-IN-STATUS = '00'                                  01230000
+               PERFORM UNTIL CKPT-IN-EOF-Y                              01240000
+                   READ CHECKPOINT-IN-FILE                               01250000
+                       AT END MOVE 'Y' TO WS-CKPT-IN-EOF                01260000
+                       NOT AT END MOVE CKPT-IN-STATE-UT                  01270000
+                               TO WS-LAST-STATE-UT                      01280000
+                   END-READ                                              01290000
+               END-PERFORM                                              01300000
+               CLOSE CHECKPOINT-IN-FILE                                  01310000
+           END-IF.                                                      01320000
+      * CLOSE THE CURSOR AND THE CHECKPOINT FILE                        01330000
+       001-CLOSE-PARA.                                                  01340000
+           IF WS-CURSOR-OPEN-Y                                          01345000
+               EXEC SQL                                                 01350000
+                 CLOSE CURS_CE                                          01360000
+               END-EXEC                                                 01370000
+           END-IF.                                                      01375000
+           CLOSE CHECKPOINT-OUT-FILE.                                   01380000
+           CLOSE AUDIT-LOG-FILE.                                        01390000
+      * SHARED AUDIT-LOG APPEND PARAGRAPH - SEE AUDITPRC.CPY.           01400000
+           COPY AUDITPRC.                                               01410000
