@@ -1,43 +1,284 @@
-       IDENTIFICATION DIVISION.                           
-       PROGRAM-ID. SPECIAL.                               
-       ENVIRONMENT DIVISION.                               
-       CONFIGURATION SECTION.                             
-       SOURCE-COMPUTER. IBM-370.                           
-       SPECIAL-NAMES.                                     
-           CLASS WS-VALID-ALPHA IS                         
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPECIAL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           CLASS WS-VALID-ALPHA IS
 				  '0' THRU '9'
 				  'A' THRU 'J'
 				  'J' THRU 'R'
 				  'S' THRU 'Z'
-                  '@' '#' '*'                               
-       DATA DIVISION.                                     
-       WORKING-STORAGE SECTION.                           
-       01  WS-INP        PIC X(8).                       
-       PROCEDURE DIVISION.                                 
-           MOVE 'ABJKST01' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'CDLMUV23' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'EFNOWX45' TO WS-INP                     
-           MOVE 'GHPQYZ67' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'IJRSAB89' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'KLTUCD@#' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'MNVWEF#*' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE '@#*@#*@#' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'IM SPACE' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           MOVE 'PERCENT%' TO WS-INP                     
-           PERFORM VALIDATE-CUSIP                         
-           GOBACK.                                         
-       VALIDATE-CUSIP.                                     
+                  '@' '#' '*'
+           CLASS WS-VALID-ISIN IS
+                  '0' THRU '9'
+                  'A' THRU 'Z'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSIP-INPUT-FILE ASSIGN TO CUSIPDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS WS-CUSIP-IN-STATUS.
+           SELECT CUSIP-REPORT-FILE ASSIGN TO CUSIPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS WS-CUSIP-RPT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSIP-INPUT-FILE.
+       01  CUSIP-INPUT-REC.
+           05 CUSIP-IN-CODE      PIC X(8).
+       FD  CUSIP-REPORT-FILE.
+       01  CUSIP-REPORT-REC.
+           05 RPT-CODE           PIC X(8).
+           05 FILLER             PIC X(2)  VALUE SPACES.
+           05 RPT-RESULT         PIC X(30).
+       WORKING-STORAGE SECTION.
+       01  WS-INP        PIC X(8).
+       01  WS-RESULT-MSG PIC X(30).
+       01  WS-IDX        PIC 9(2) COMP.
+
+       01  WS-CUSIP-IN-STATUS   PIC X(2).
+       01  WS-CUSIP-RPT-STATUS  PIC X(2).
+       01  WS-CUSIP-EOF         PIC X(1) VALUE 'N'.
+           88 CUSIP-EOF-N            VALUE 'N'.
+           88 CUSIP-EOF-Y            VALUE 'Y'.
+       01  WS-CUSIP-RESULT       PIC X(1).
+           88 WS-CUSIP-PASS           VALUE 'P'.
+           88 WS-CUSIP-FAIL           VALUE 'F'.
+       01  WS-PASS-COUNT         PIC 9(5) VALUE ZERO.
+       01  WS-FAIL-COUNT         PIC 9(5) VALUE ZERO.
+
+       01  WS-CUSIP-CHAR      PIC X(1).
+       01  WS-CUSIP-VAL       PIC 9(2).
+       01  WS-CUSIP-TENS      PIC 9(2).
+       01  WS-CUSIP-ONES      PIC 9(1).
+       01  WS-CUSIP-SUM       PIC 9(3).
+       01  WS-CUSIP-CHECK     PIC 9(1).
+       01  WS-CUSIP-SUPPLIED  PIC 9(2).
+
+       01  WS-ISIN-INP          PIC X(12).
+       01  WS-ISIN-EXPANDED     PIC X(24).
+       01  WS-ISIN-EXP-LEN      PIC 9(2) COMP.
+       01  WS-ISIN-CHAR         PIC X(1).
+       01  WS-ISIN-VAL          PIC 9(2).
+       01  WS-ISIN-DIGIT        PIC 9(2).
+       01  WS-ISIN-POS-FROM-RT  PIC 9(2) COMP.
+       01  WS-ISIN-SUM          PIC 9(4).
+       01  WS-ISIN-CHECK        PIC 9(1).
+       01  WS-ISIN-SUPPLIED     PIC 9(2).
+
+       01  WS-SEDOL-INP         PIC X(7).
+       01  WS-SEDOL-CHAR        PIC X(1).
+       01  WS-SEDOL-VAL         PIC 9(2).
+       01  WS-SEDOL-WEIGHT      PIC 9(1).
+       01  WS-SEDOL-SUM         PIC 9(4).
+       01  WS-SEDOL-CHECK       PIC 9(1).
+       01  WS-SEDOL-SUPPLIED    PIC 9(2).
+       01  WS-SEDOL-WEIGHT-VALS.
+           05 FILLER            PIC 9 VALUE 1.
+           05 FILLER            PIC 9 VALUE 3.
+           05 FILLER            PIC 9 VALUE 1.
+           05 FILLER            PIC 9 VALUE 7.
+           05 FILLER            PIC 9 VALUE 3.
+           05 FILLER            PIC 9 VALUE 9.
+       01  WS-SEDOL-WEIGHTS REDEFINES WS-SEDOL-WEIGHT-VALS.
+           05 WS-SEDOL-WEIGHT-TBL PIC 9 OCCURS 6 TIMES.
+
+       PROCEDURE DIVISION.
+           PERFORM 000-OPEN-PARA
+           PERFORM 001-READ-CUSIP-PARA UNTIL CUSIP-EOF-Y
+           PERFORM 002-CLOSE-PARA
+           PERFORM DEMO-ISIN-SEDOL-PARA
+           GOBACK.
+
+       000-OPEN-PARA.
+           OPEN INPUT CUSIP-INPUT-FILE
+           OPEN OUTPUT CUSIP-REPORT-FILE
+           IF WS-CUSIP-IN-STATUS NOT = '00'
+               DISPLAY 'SPECIAL ERROR OPENING CUSIP INPUT FILE '
+                       WS-CUSIP-IN-STATUS
+               SET CUSIP-EOF-Y TO TRUE
+           END-IF.
+
+       001-READ-CUSIP-PARA.
+           READ CUSIP-INPUT-FILE
+               AT END
+                   SET CUSIP-EOF-Y TO TRUE
+               NOT AT END
+                   MOVE CUSIP-IN-CODE TO WS-INP
+                   PERFORM VALIDATE-CUSIP
+                   MOVE WS-INP TO RPT-CODE
+                   MOVE WS-RESULT-MSG TO RPT-RESULT
+                   WRITE CUSIP-REPORT-REC
+                   IF WS-CUSIP-PASS
+                       ADD 1 TO WS-PASS-COUNT
+                   ELSE
+                       ADD 1 TO WS-FAIL-COUNT
+                   END-IF
+           END-READ.
+
+       002-CLOSE-PARA.
+           CLOSE CUSIP-INPUT-FILE
+           CLOSE CUSIP-REPORT-FILE
+           DISPLAY 'SPECIAL CUSIP REPORT - PASS ' WS-PASS-COUNT
+                   ' FAIL ' WS-FAIL-COUNT.
+
+       VALIDATE-CUSIP.
            IF WS-INP IS NOT WS-VALID-ALPHA
-           THEN                                           
-              DISPLAY 'WS-INP >' WS-INP '< IS NOT VALID.'
-           ELSE                                           
-              DISPLAY 'WS-INP >' WS-INP '< IS VALID.'   
+               MOVE 'NOT VALID - INVALID CHARACTER SET' TO WS-RESULT-MSG
+               SET WS-CUSIP-FAIL TO TRUE
+           ELSE
+               PERFORM COMPUTE-CUSIP-CHECK-DIGIT
+               IF WS-CUSIP-SUPPLIED = WS-CUSIP-CHECK
+                   MOVE 'VALID' TO WS-RESULT-MSG
+                   SET WS-CUSIP-PASS TO TRUE
+               ELSE
+                   MOVE 'FAILS CUSIP CHECK DIGIT' TO WS-RESULT-MSG
+                   SET WS-CUSIP-FAIL TO TRUE
+               END-IF
+           END-IF
+           DISPLAY 'WS-INP >' WS-INP '< ' WS-RESULT-MSG.
+
+       COMPUTE-CUSIP-CHECK-DIGIT.
+           MOVE ZERO TO WS-CUSIP-SUM
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 7
+               MOVE WS-INP(WS-IDX:1) TO WS-CUSIP-CHAR
+               EVALUATE TRUE
+                   WHEN WS-CUSIP-CHAR >= '0' AND WS-CUSIP-CHAR <= '9'
+                       COMPUTE WS-CUSIP-VAL =
+                           FUNCTION NUMVAL(WS-CUSIP-CHAR)
+                   WHEN WS-CUSIP-CHAR >= 'A' AND WS-CUSIP-CHAR <= 'Z'
+                       COMPUTE WS-CUSIP-VAL =
+                           FUNCTION ORD(WS-CUSIP-CHAR)
+                               - FUNCTION ORD('A') + 10
+                   WHEN WS-CUSIP-CHAR = '*'
+                       MOVE 36 TO WS-CUSIP-VAL
+                   WHEN WS-CUSIP-CHAR = '@'
+                       MOVE 37 TO WS-CUSIP-VAL
+                   WHEN WS-CUSIP-CHAR = '#'
+                       MOVE 38 TO WS-CUSIP-VAL
+                   WHEN OTHER
+                       MOVE ZERO TO WS-CUSIP-VAL
+               END-EVALUATE
+               IF FUNCTION MOD(WS-IDX, 2) = 0
+                   COMPUTE WS-CUSIP-VAL = WS-CUSIP-VAL * 2
+               END-IF
+               DIVIDE WS-CUSIP-VAL BY 10
+                   GIVING WS-CUSIP-TENS REMAINDER WS-CUSIP-ONES
+               ADD WS-CUSIP-TENS WS-CUSIP-ONES TO WS-CUSIP-SUM
+           END-PERFORM
+           COMPUTE WS-CUSIP-CHECK =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-CUSIP-SUM, 10), 10)
+           MOVE WS-INP(8:1) TO WS-CUSIP-CHAR
+           IF WS-CUSIP-CHAR >= '0' AND WS-CUSIP-CHAR <= '9'
+               COMPUTE WS-CUSIP-SUPPLIED =
+                   FUNCTION NUMVAL(WS-CUSIP-CHAR)
+           ELSE
+               MOVE 99 TO WS-CUSIP-SUPPLIED
+           END-IF.
+
+       VALIDATE-ISIN.
+           IF WS-ISIN-INP IS NOT WS-VALID-ISIN
+               DISPLAY 'WS-ISIN-INP >' WS-ISIN-INP '< IS NOT VALID.'
+           ELSE
+               PERFORM COMPUTE-ISIN-CHECK-DIGIT
+               IF WS-ISIN-SUPPLIED = WS-ISIN-CHECK
+                   DISPLAY 'WS-ISIN-INP >' WS-ISIN-INP '< IS VALID.'
+               ELSE
+                   DISPLAY 'WS-ISIN-INP >' WS-ISIN-INP
+                           '< FAILS ISIN CHECK DIGIT.'
+               END-IF
+           END-IF.
+
+       COMPUTE-ISIN-CHECK-DIGIT.
+           MOVE SPACES TO WS-ISIN-EXPANDED
+           MOVE ZERO TO WS-ISIN-EXP-LEN
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 11
+               MOVE WS-ISIN-INP(WS-IDX:1) TO WS-ISIN-CHAR
+               IF WS-ISIN-CHAR >= '0' AND WS-ISIN-CHAR <= '9'
+                   ADD 1 TO WS-ISIN-EXP-LEN
+                   MOVE WS-ISIN-CHAR TO
+                       WS-ISIN-EXPANDED(WS-ISIN-EXP-LEN:1)
+               ELSE
+                   COMPUTE WS-ISIN-VAL =
+                       FUNCTION ORD(WS-ISIN-CHAR)
+                           - FUNCTION ORD('A') + 10
+                   ADD 2 TO WS-ISIN-EXP-LEN
+                   MOVE WS-ISIN-VAL TO
+                       WS-ISIN-EXPANDED(WS-ISIN-EXP-LEN - 1:2)
+               END-IF
+           END-PERFORM
+           MOVE ZERO TO WS-ISIN-SUM
+           MOVE ZERO TO WS-ISIN-POS-FROM-RT
+           PERFORM VARYING WS-IDX FROM WS-ISIN-EXP-LEN BY -1
+                   UNTIL WS-IDX < 1
+               ADD 1 TO WS-ISIN-POS-FROM-RT
+               MOVE WS-ISIN-EXPANDED(WS-IDX:1) TO WS-ISIN-CHAR
+               COMPUTE WS-ISIN-DIGIT = FUNCTION NUMVAL(WS-ISIN-CHAR)
+               IF FUNCTION MOD(WS-ISIN-POS-FROM-RT, 2) = 1
+                   COMPUTE WS-ISIN-DIGIT = WS-ISIN-DIGIT * 2
+                   IF WS-ISIN-DIGIT > 9
+                       COMPUTE WS-ISIN-DIGIT = WS-ISIN-DIGIT - 9
+                   END-IF
+               END-IF
+               ADD WS-ISIN-DIGIT TO WS-ISIN-SUM
+           END-PERFORM
+           COMPUTE WS-ISIN-CHECK =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-ISIN-SUM, 10), 10)
+           MOVE WS-ISIN-INP(12:1) TO WS-ISIN-CHAR
+           IF WS-ISIN-CHAR >= '0' AND WS-ISIN-CHAR <= '9'
+               COMPUTE WS-ISIN-SUPPLIED = FUNCTION NUMVAL(WS-ISIN-CHAR)
+           ELSE
+               MOVE 99 TO WS-ISIN-SUPPLIED
+           END-IF.
+
+       VALIDATE-SEDOL.
+           IF WS-SEDOL-INP IS NOT WS-VALID-ISIN
+               DISPLAY 'WS-SEDOL-INP >' WS-SEDOL-INP '< IS NOT VALID.'
+           ELSE
+               PERFORM COMPUTE-SEDOL-CHECK-DIGIT
+               IF WS-SEDOL-SUPPLIED = WS-SEDOL-CHECK
+                   DISPLAY 'WS-SEDOL-INP >' WS-SEDOL-INP '< IS VALID.'
+               ELSE
+                   DISPLAY 'WS-SEDOL-INP >' WS-SEDOL-INP
+                           '< FAILS SEDOL CHECK DIGIT.'
+               END-IF
+           END-IF.
+
+       COMPUTE-SEDOL-CHECK-DIGIT.
+           MOVE ZERO TO WS-SEDOL-SUM
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 6
+               MOVE WS-SEDOL-INP(WS-IDX:1) TO WS-SEDOL-CHAR
+               EVALUATE TRUE
+                   WHEN WS-SEDOL-CHAR >= '0' AND WS-SEDOL-CHAR <= '9'
+                       COMPUTE WS-SEDOL-VAL =
+                           FUNCTION NUMVAL(WS-SEDOL-CHAR)
+                   WHEN WS-SEDOL-CHAR >= 'A' AND WS-SEDOL-CHAR <= 'Z'
+                       COMPUTE WS-SEDOL-VAL =
+                           FUNCTION ORD(WS-SEDOL-CHAR)
+                               - FUNCTION ORD('A') + 10
+                   WHEN OTHER
+                       MOVE ZERO TO WS-SEDOL-VAL
+               END-EVALUATE
+               MOVE WS-SEDOL-WEIGHT-TBL(WS-IDX) TO WS-SEDOL-WEIGHT
+               COMPUTE WS-SEDOL-SUM =
+                   WS-SEDOL-SUM + (WS-SEDOL-VAL * WS-SEDOL-WEIGHT)
+           END-PERFORM
+           COMPUTE WS-SEDOL-CHECK =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-SEDOL-SUM, 10), 10)
+           MOVE WS-SEDOL-INP(7:1) TO WS-SEDOL-CHAR
+           IF WS-SEDOL-CHAR >= '0' AND WS-SEDOL-CHAR <= '9'
+               COMPUTE WS-SEDOL-SUPPLIED =
+                   FUNCTION NUMVAL(WS-SEDOL-CHAR)
+           ELSE
+               MOVE 99 TO WS-SEDOL-SUPPLIED
            END-IF.
+
+       DEMO-ISIN-SEDOL-PARA.
+           MOVE 'US0378331005' TO WS-ISIN-INP
+           PERFORM VALIDATE-ISIN
+           MOVE 'US0378331006' TO WS-ISIN-INP
+           PERFORM VALIDATE-ISIN
+           MOVE '0263494' TO WS-SEDOL-INP
+           PERFORM VALIDATE-SEDOL
+           MOVE '0263495' TO WS-SEDOL-INP
+           PERFORM VALIDATE-SEDOL.
